@@ -1,666 +1,1565 @@
-       identification         		division.
-       program-id.            		PW0010.
-       environment            		division.
-       configuration          		section.
-       
-       input-output           		section.
-       file-control.
-	      
-	   *> Cliente
-	   copy "/hbsis/selects/arq-cliente.sl"	   
-	   *> Vendedor
-	   copy "/hbsis/selects/arq-vendedor.sl"
-	   *> Importar Cliente
-	   copy "/hbsis/selects/arq-imp-cliente.sl"	   
-	   *> Importar Vendedor
-	   copy "/hbsis/selects/arq-imp-vendedor.sl"
-       			 
-			 
-      *=================================================================		  
-	   data                   		division.
-	   file                   		section.
-	   
-	   *> Cliente
-	   copy "/hbsis/fds/arq-cliente.fd"
-	   
-	   *> Vendedor
-	   copy "/hbsis/fds/arq-vendedor.fd"
-	    
-	   *> Importar Cliente
-	   copy "/hbsis/fds/arq-imp-cliente.fd"
-	   
-	   *> Importar Vendedor
-	   copy "/hbsis/fds/arq-imp-vendedor.fd"
- 
-      *================================================================= 	   
-       working-storage        		section.
-       77  wk-separar       	    	pic x(080) value all "".
-       77  wk-hifennn       	    	pic x(080) value all "-".
-       77  wk-fstatus       	    	pic x(002) value spaces.
-       77  wk-confirm       	    	pic x(001) value spaces.
-       77  wk-opcao          	    	pic 9(004) value zeros.       
-       77  wk-delayss       	    	pic x(001) value spaces.
-       77  wk-arquivo                   pic x(006) value spaces.
-       
-       01  wk-area.
-		   05 work-limpar               PIC X(060) VALUE SPACES.
-            
-      *=================================================================		   
-       screen 						section.           
-       01 tela-limpa.
-	       02 line 14 col 01 pic x(70) 	using work-limpar.
-	       02 line 15 col 01 pic x(70) 	using work-limpar.	 
-	       02 line 16 col 01 pic x(70) 	using work-limpar.	 
-	       02 line 17 col 01 pic x(70) 	using work-limpar.	 
-	       02 line 18 col 01 pic x(70) 	using work-limpar.	 
-	       02 line 19 col 01 pic x(70) 	using work-limpar.	 	 
-	       02 line 20 col 01 pic x(70) 	using work-limpar.
-	       02 line 21 col 01 pic x(70) 	using work-limpar.
-	       02 line 22 col 01 pic x(70) 	using work-limpar.
-
-	   01 tela-01-menu.
-          02 line 1 col 1 reverse-video value "MENU PRINCIPAL". 
-          02 line 06 col 22 value "0101 - Cadastro de Clientes       ".
-          02 line 07 col 22 value "0102 - Cadastro de Vendedores      ".         
-	      02 line 08 col 22 value "0201 - Relatorio de Clientes       ".
-	      02 line 09 col 22 value "0202 - Relatorio de Vendedores  	 ".	    
-	      02 line 10 col 22 value "0301 - Distribuir Clientes X  Vend.".                  
- 	      02 line 09 col 22 value "9999 - Sair  	 ".	    
-		  02 col 33 highlight value "digite opcao:".
-          02 col 49 value "_____".	 
- 		 
-       01 tela-02-cadastro-cliente.
-          02 line 1 col 1 reverse-video value "MENU CADASTRO CLIENTES". 
-          02 line 06 col 22 value "0101 - inclusao         ".
-          02 line 07 col 22 value "0102 - alteracao                   ".         
-	      02 line 08 col 22 value "0103 - exclusao".
-		  02 line 08 col 22 value "0104 - importar".
-		  02 col 33 highlight value "digite opcao:".
-          02 col 49 value "_____".	
-		  
-       01 tela-02-cadastro-vendedor.
-          02 line 1 col 1 reverse-video value "MENU CADASTRO VENDEDORES". 
-          02 line 06 col 22 value "0101 - inclusao         ".
-          02 line 07 col 22 value "0102 - alteracao                   ".         
-	      02 line 08 col 22 value "0103 - exclusao".
-		  02 line 08 col 22 value "0104 - importar".
-		  02 col 33 highlight value "digite opcao:".
-          02 col 49 value "_____".	
-           
-          
-       01 tela-02-cad-vend-inc.
-          02 line 1 col 1 reverse-video value "CADASTRO VENDEDOR". 
-          02 line 05 col 22 value "codigo vendedor: ".
-          02 col  32 value "_____".  
-          02 line 06 col 22 value "cpf: ".
-          02 col  24 value "_________________________".  
-          02 line 07 col 22 value "nome vendedor:".  
-          02 col  49 value "_________________________________".
-          02 line 07 col 22 value "latitude:".  
-          02 col  49 value "_________________________________".  
-          02 line 07 col 22 value "longitude:".  
-          02 col  49 value "_________________________________".      
-
-       01 tela-02-cad-cli-inc.
-          02 line 1 col 1 reverse-video value "CADASTRO CLIENTE". 
-          02 line 05 col 22 value "codigo cliente: ".
-          02 col  32 value "_____".  
-          02 line 06 col 22 value "cnpj: ".
-          02 col  24 value "_________________________".  
-          02 line 07 col 22 value "razao social:".  
-          02 col  49 value "_________________________________".  
-          02 line 07 col 22 value "latitude:".  
-          02 col  49 value "_________________________________".  
-          02 line 07 col 22 value "longitude:".  
-          02 col  49 value "_________________________________".  
-  		  
-       01 tela-03-relatorio-cliente.
-          02 line 1 col 1 reverse-video value "MENU RELATORIO CLIENTE". 
-          02 line 07 col 22 value "0101-Lista Clientes - Ordem Ascend.  ".         
-	      02 line 08 col 22 value "0102-Lista Clientes - Ordem Descend.".
-		  02 line 08 col 22 value "0103-Filtro por Codigo Cliente".
-		  02 line 08 col 22 value "0104-Filtro por Razao Social do Cliente".	  
-		  02 col 33 highlight value "digite opcao:".
-          02 col 49 value "_____".	
-
-       01 tela-03-relatorio-vendedor.
-          02 line 1 col 1 reverse-video value "MENU RELATORIO VENDEDOR". 
-          02 line 07 col 22 value "0201-Lista Vendedores - Ordem Ascendente ".         
-	      02 line 08 col 22 value "0202-Lista Vendedores - Ordem Descendente".
-		  02 line 08 col 22 value "0203-Filtro por Codigo Vendedor".
-		  02 line 08 col 22 value "0204-Filtro por Nome Vendedor".		  
-		  02 col 33 highlight value "digite opcao:".
-          02 col 49 value "_____".	
-
-      *=================================================================	
-	   procedure 					division.
-       0000-principal    			section.
-	    
-	        perform 1000-inicializa  
-	        perform 2000-processa
-				until   wk-opcao  equal 9999 or esc			 
-	        perform 3000-finaliza
-	    .
-       0000-principal-exit.
-			exit.
-			
-      *=================================================================	
-	   1000-inicializa				section.
-	   	    display  tela-limpa .
-			
-	   1000-exit.
-			exit.
-			
-      *=================================================================	
-       2000-processa   				section.
-       
-       	    initialize 			 	wk-opcao
- 
-	        display  tela-01-menu
-	        accept   wk-opcao		     at 1447 with upper
-										auto-skip highlight.
-            if esc
-                     exit perform;
-            end-if
-            
-            evaluate wk-opcao
-               when 0101
-					perform 2100-cadastro-cliente
-	           when 0102
-       	            perform 2200-cadastro-vendedor
-               when 0201
-					perform 2300-relatorio-cliente
-	           when 0202
-       	            perform 2400-relatorio-vendedor                       
-               when 0301
-	  	            perform 2800-distrib-clientes  
-			   when 9999
-					exit perform
-            end-evaluate.
-	   .
-       2000-exit.
-      *=================================================================	
-       2100-cadastro-cliente        section.
-	   
-	        initialize wk-opcao
-      	   
-	        display tela-02-cadastro-cliente
-
-	        accept  wk-opcao	     at 1447 with upper
-                                        auto-skip highlight.   
-            if esc 
-                   exit perform;
-            end-if
-            
-            evaluate work-opcao-menu
-                when 0101
-	                   perform 2110-cad-inc-cli
- 	            when 0102
-					   perform 2120-cad-alt-cli
-	            when 0103
-     	               perform 2130-cad-exc-cli
-                when 0104
-     	               perform 2140-cad-importacao  	
-				when 9999
-					   exit perform
-			end-evaluate
-       	   .
-       2100-exit.
-      *=================================================================	
-       2110-cad-inc-cli           section.
-		   	 
-			display tela-02-cad-cli-inc
-         
-			accept rs-cod-cli      at 1534
-			accept rs-cnpj  	   at 1634
-			
-			move   rs-cnpj 		   to wk-2115-cnpj-cpf
-			move   1			   to wk-2115-tipo-cad
-			perform 2115-consulta-cnpj			*> Consiste CPF / CNPJ
-			if ws-status-arq equal 99
-				exit perform
-			end-if
-
-			accept rs-razao-social      at 1734
-			accept rs-latitude-cli		at 1834
-			accept rs-longitude-cli		at 1934
-	
-			open extend  arq-cliente
-			if ws-resultado-acesso equal "00"
-				write arq-cliente from rs-arq-cli
-			end-if   
-
-			close arq-cliente
-			
-       2110-exit.
-      *=================================================================
-       2115-consulta-cnpj           section.
-	   
-		   if wk-2115-tipo-cad equal 1			*> tipo cliente
-			   if wk-2115-cnpj-cpf < 14
-					move 99 		to ws-status-arq
-					display "cnpj invalido"		
-					exit section
-			   end-if 
-		   end-if 
-		   
-		   if wk-2115-tipo-cad equal 2			*> tipo vendedor
-			   if wk-2115-cnpj-cpf < 11
-					move 99 		to ws-status-arq
-					display "CPF invalido"		
-					exit section
-			   end-if 
-		   end-if 
-		   
-		   perform until ws-status-arq <> 00
-			   read arqclientes next
-			   if w-cod-cnpj equal w-reg-cpf-cnpj
-					move 99				ws-status-arq
-					display "ja existe cnpj ou cpf cadastrado!"
-					exit perform
-			   end-if
-		   end-perform
-	   
-	   2115-exit.
-      *=================================================================
-       2120-cad-alt-cli           section.
-	   
-			initialize rs-arq-cli
-
-			open i-o  arq-cliente
-			if ws-resultado-acesso equal "00"
-				display  "Entre Codigo Cliente para alterar:"
-				accept rs-cod-cli
-			    start arq-cliente key is = rs-cod-cli
-			    if ws-resultado-acesso equal "00"
-					read arq-cliente
-				    display tela-02-cad-cli-inc
-					accept rs-cod-cli      at 1534
-					accept rs-cnpj  	   at 1634
-				    move   rs-cnpj 		   to wk-2115-cnpj-cpf
-					move   1			   to wk-2115-tipo-cad
-					perform 2115-consulta-cnpj	*> Consiste CPF / CNPJ
-					if ws-status-arq equal 99
-						exit perform
-					end-if
-
-					accept rs-razao-social      at 1734
-					accept rs-latitude-cli		at 1834
-					accept rs-longitude-cli		at 1934
-	
-				    rewrite arq-cliente from rs-arq-cli
-			    end-if
-			end-if   
-	      .
-       2120-exit.
-			exit.
-      *=================================================================	
-       2130-cad-exc-cli            section.
-        
-			initialize rs-arq-cli
-
-			open i-o  arq-cliente
-			if ws-resultado-acesso equal "00"
-				display  "Entre Codigo Cliente para excluir:"
-				accept rs-cod-cli
-				
-			    start arq-cliente key is = rs-cod-cli
-			    if ws-resultado-acesso equal "00"
-					read arq-cliente
-				    display tela-02-cad-cli-inc
-					
-					display "Deseja Excluir registro (s / n)"
-					accept wk-opcao
-					if wk-opcao equal 'S' or 's'
-				       delete arq-cliente from rs-arq-cli
-					end-if
-			    end-if
-			end-if   		
-		
-	      .
-       2130-exit.
-			exit.
-      *=================================================================	
-	   2140-cad-importacao          section.
-  		   
-		   display tela-02-importacao
-
-		   accept w-arq-caminho-importar
-		   
-		   if w-arq-caminho-importar is null
-				display "Caminho vazio do arquivo importar"
-				exit perform
-		   end-if
-		   
-		   if wk-opcao equal 0104    *> Cliente
-				open i-o arq-cliente
-				open i-o arq-imp-cli
-				if ws-resultado-acesso equal 00 then
-					perform until ws-resultado-acesso not equal zeros
-						  read arq-imp-cli next
-						  move rs-imp-cod-cli			to rs-cod-cli 
-						  move rs-imp-cnpj				to rs-cnpj
-						  move rs-imp-razao-social 		to rs-razao-social
-						  move rs-imp-lat-cli			to rs-latitude-cli
-						  move rs-imp-long-cli			to rs-longitude-cli
-						  write arq-cliente from rs-arq-cli
-					end-perform
-				end-if 
-				close arq-cliente
-				close arq-imp-cli
-		   else	
-				open i-o arq-vendedor
-				open i-o arq-imp-vend
-				if ws-resultado-acesso equal 00 then
-					perform until ws-resultado-acesso not equal zeros
-						  read arq-imp-vend next
-						  move rs-imp-cod-vend			to rs-cod-vend
-						  move rs-imp-cpf				to rs-cpf
-						  move rs-imp-nome 				to rs-nome
-						  move rs-imp-lat-vend			to rs-latitude-vend
-						  move rs-imp-long-vend			to rs-latitude-vend
-						  write arq-vendedor from rs-arq-vend
-					  end-if
-					end-perform
-				end-if   
-				close arq-vendedor
-				close arq-imp-vend
-		   end-if
-       2140-exit.
-			exit.
-			
-      *=================================================================
-       2200-cadastro-vendedor        section.			
-	        initialize wk-opcao
-      	   
-	        display tela-02-cadastro-vendedor
-
-	        accept  wk-opcao	     at 1447 with upper
-                                        auto-skip highlight.   
-            if esc 
-                   exit perform;
-            end-if
-            
-            evaluate work-opcao-menu
-                when 0101
-	                   perform 2210-cad-incl-vend
- 	            when 0102
-					   perform 2220-cad-alt-vend
-	            when 0103
-     	               perform 2230-cad-exc-vend
-                when 0104
-     	               perform 2140-cad-importacao  	
-				when 9999
-					   exit perform
-			end-evaluate			
-	   2200-exit.
-			exit.
-			
-      *=================================================================	
-       2210-cad-incl-vend            section.
-		   	 
-			display tela-02-cad-vend-inc
-         
-			accept rs-cod-cli      at 1534
-			accept rs-cnpj  	   at 1634
-			
-			move   rs-cnpj 		   to wk-2115-cnpj-cpf
-			move   1			   to wk-2115-tipo-cad
-			perform 2115-consulta-cnpj		*> Consiste CPF / CNPJ
-			if ws-status-arq equal 99
-				exit perform
-			end-if
-
-			accept rs-razao-social      at 1734
-			accept rs-latitude-cli		at 1834
-			accept rs-longitude-cli		at 1934
-	
-			open extend  arq-cliente
-			if ws-resultado-acesso equal "00"
-				write arq-cliente from rs-arq-cli
-			end-if   
-
-			close arq-cliente
-			
-       2210-exit.
-			exit.
-      *=================================================================	
-       2220-cad-alt-vend           section.
-	   
-			initialize rs-arq-vend
-
-			open i-o  arq-cliente
-			if ws-resultado-acesso equal "00"
-				display  "Entre Codigo Cliente para alterar:"
-				accept rs-cod-cli
-			    start arq-cliente key is = rs-cod-cli
-			    if ws-resultado-acesso equal "00"
-					read arq-cliente
-				    display tela-02-cad-cli-inc
-					accept rs-cod-cli      at 1534
-					accept rs-cnpj  	   at 1634
-				    move   rs-cnpj 		   to wk-2115-cnpj-cpf
-					move   1			   to wk-2115-tipo-cad
-					perform 2115-consulta-cnpj		*> Consiste CPF / CNPJ
-					if ws-status-arq equal 99
-						exit perform
-					end-if
-
-					accept rs-razao-social      at 1734
-					accept rs-latitude-cli		at 1834
-					accept rs-longitude-cli		at 1934
-	
-				    rewrite arq-cliente from rs-arq-cli
-			    end-if
-			end-if   
-	      .
-       2220-exit.
-			exit.
-      *===============================================================
-       2230-cad-exc-vend            section.
-        
-			initialize rs-arq-cli
-
-			open i-o  arq-cliente
-			if ws-resultado-acesso equal "00"
-				display  "Entre Codigo Cliente para excluir:"
-				accept rs-cod-cli
-				
-			    start arq-cliente key is = rs-cod-cli
-			    if ws-resultado-acesso equal "00"
-					read arq-cliente
-				    display tela-02-cad-cli-inc
-					
-					display "Deseja Excluir registro (s / n)"
-					accept wk-opcao
-					if wk-opcao equal 'S' or 's'
-				       delete arq-cliente from rs-arq-cli
-					end-if
-			    end-if
-			end-if   		
-		
-	      .
-       2230-exit.
-			exit.
-      *=================================================================	
-       2300-relatorio-cliente       section.
-		    initialize 				ws-opcao
-			
-			display tela-03-relatorio-cliente
-			accept ws-opcao
-			
-		    evaluate ws-opcao
-			
-			when 0101
-			when 0102
-					perform 2311-lista-cli-asc-desc
-			when 0103
-					perform 2313-filtro-por-cod-cli
-			when 0104
-					perform 2314-filtro-por-razao 					
-			end-evaluate.
-
-       2300-exit. 
-			exit.
-
-
-      *=================================================================	
-       2311-lista-cli-asc-desc	         section.			
-			initialize rs-cod-cli
-
-			open input arq-cliente
-			if ws-resultado-acesso equal zeros
-			
-				if ws-opcao equal 0101					*> Ascendente
-					start arq-cliente key is >= rs-cod-cli
-				else 
-					initialize rs-cod-cli				*> Descendente
-					move 9999		     to rs-cod-cli
-					start arq-cliente key is <= rs-cod-cli
-				end-if	
-					
-				display "Codigo;CNPJ;Razao Social;Latitude;Longitude"
-				perform until ws-resultado-acesso not equal zeros
-						read next arq-cliente 
-						display rs-arq-cli
-				end-perform
-			
-			end-if
-	
-	   2311-exit.
-			exit.
-			
-      *=================================================================	
- 	   2313-filtro-por-cod-cli	
-			display tela-limpa
-
-			open input arq-clientes
-			if ws-resultado-acesso equal zeros
-				display "Entre Codigo Cliente para filtra relatorio:"
-				accept rs-cod-cli
-			
-				start arq-cliente key is = rs-cod-cli
-				read  arq-cliente
-				display rs-arq-cliente
-			    close arq-clientes
-			end-if.
-			
-	   2313-exit.
-			exit.
-
-      *=================================================================	
- 	   2314-filtro-por-razao	
-			display tela-limpa
-
-			open input arq-clientes
-			if ws-resultado-acesso equal zeros
-				display "Entre Razao Social Cliente para filtra relatorio:"
-				accept rs-razao-social
-			
-				start arq-cliente key is = rs-razao-social
-				read  arq-cliente
-				display rs-arq-cliente
-			    close arq-clientes
-			end-if.
-			
-	   2314-exit.
-			exit.
-			
-      *=================================================================	
-       2400-relatorio-vendedor       section.
-		    initialize 				ws-opcao
-			
-			display tela-03-relatorio-vendedor
-			accept ws-opcao
-			
-		    evaluate ws-opcao				
-				when 0201
-				when 0202
-						perform 2422-lista-vend-asc-desc
-				when 0203
-						perform 2423-filtro-por-cod-vend
-				when 0204
-						perform 2424-filtro-por-nome
-			end-evaluate.
-
-       2400-exit. 
-			exit.
-	
-      *=================================================================	
-	   2422-lista-vend-asc-desc		section.
-			initialize rs-arq-vend
-
-			open input arq-vendedor
-			if ws-resultado-acesso equal zeros
-			
-				if ws-opcao equal 0101						*> Ascendente
-					start arq-cliente key is >= rs-cod-vend
-				else 										*> Descendente
-					move 9999		     to rs-cod-vend
-					start arq-cliente key is <= rs-cod-vend
-				end-if	
-					
-				display "Codigo;CPF;NOME;Latitude;Longitude"
-				perform until ws-resultado-acesso not equal zeros
-						read next arq-vendedor
-						display rs-arq-vend
-				end-perform
-			
-			end-if
-	   
-	   2422-exit.
-			exit.
-			
-      *=================================================================	
-	   2423-filtro-por-cod-vend		section.
-			display tela-limpa
-
-			open input arq-vendedor
-			if ws-resultado-acesso equal zeros
-				display "Entre Codigo Vendedor para filtra relatorio:"
-				accept rs-cod-vend	
-				start arq-vendedor key is = rs-cod-vend
-				read  arq-vendedor
-				display rs-arq-vendedor
-			    close arq-vendedor
-			end-if.
-			
-	   
-	   2423-exit.
-			exit.
-			
-
-      *=================================================================	
- 	   2424-filtro-por-razao	
-			display tela-limpa
-			open input arq-vendedor
-			if ws-resultado-acesso equal zeros
-				display "Entre Nome Vendedor para filtra relatorio:"
-				accept rs-nome
-			
-				start arq-vendedor key is = rs-nome
-				read  arq-vendedor
-				display rs-arq-vendedor
-			    close arq-vendedor
-			end-if.
-			
-	   2424-exit.
-			exit.
-
-      *=================================================================	
-       2800-distrib-clientes        section.
-
-		   move      work-nomearq       to  lk-caminho.
-           move      zeros              to  lk-regfunc.
-           call      "/hbsis/programas/pw00900" using lk-rot405.
-           cancel    "pw00900".
-
-       2800-exit.
-			exit.
-      *=================================================================	        
-       3000-finaliza				section.
-           exit      program
-       	   stop      run
-       	   .
-       3000-exit.
-           exit.
\ No newline at end of file
+       identification         		division.
+       program-id.            		PW0010.
+       environment            		division.
+       configuration          		section.
+       special-names.
+      		 	 	 	crt status is work-teclass.
+
+       input-output           		section.
+       file-control.
+
+	   *> Cliente
+	   copy "/hbsis/selects/arq-cliente.sl"
+	        replacing ==ARQ-CLIENTE-CAMINHO==
+	              by  =="/disco0/cobol/arq/cliente.dat"==
+	              ==ARQ-CLIENTE-STATUS==
+	              by  ==ws-resultado-acesso==.
+	   *> Vendedor
+	   copy "/hbsis/selects/arq-vendedor.sl"
+	        replacing ==ARQ-VENDEDOR-CAMINHO==
+	              by  =="/disco0/cobol/arq/vendedor.dat"==
+	              ==ARQ-VENDEDOR-STATUS==
+	              by  ==ws-resultado-acesso==.
+	   *> Importar Cliente
+	   copy "/hbsis/selects/arq-imp-cliente.sl".
+	   *> Importar Vendedor
+	   copy "/hbsis/selects/arq-imp-vendedor.sl".
+	   *> Rejeicoes da importacao
+	   select arq-imp-rej assign to wk-2140-arq-rej
+	         organization         is line sequential
+	         file status          is ws-resultado-rej.
+	   *> Relatorio de clientes
+	   select arq-rel-cli assign to
+	                 "/disco0/cobol/arq/relatorios/rel_clientes.csv"
+	         organization         is line sequential
+	         file status          is ws-resultado-rel.
+	   *> Relatorio de vendedores
+	   select arq-rel-vend assign to
+	                 "/disco0/cobol/arq/relatorios/rel_vendedores.csv"
+	         organization         is line sequential
+	         file status          is ws-resultado-rel.
+	   *> Relatorio de distribuicao (gerado pelo pw0090)
+	   select arq-rel-distrib assign to lk0090-arq-relatorio
+	         organization         is line sequential
+	         file status          is ws-resultado-rel.
+	   *> Log de atividade de cadastro (alimenta o resumo diario)
+	   select arq-log-cad assign to
+	                 "/disco0/cobol/arq/log/cadastro.log"
+	         organization         is line sequential
+	         file status          is ws-resultado-log.
+	   *> Controle de execucao do pw0090 (ver /hbsis/selects)
+	   copy "/hbsis/selects/arq-ctrl-pw0090.sl".
+	   *> Log de auditoria compartilhado com o LEARQ
+	   copy "/desenv/cobol/selects/sys/sys047.sl".
+
+      *=================================================================
+	   data                   		division.
+	   file                   		section.
+
+	   *> Cliente
+	   copy "/hbsis/fds/arq-cliente.fd".
+
+	   *> Vendedor
+	   copy "/hbsis/fds/arq-vendedor.fd".
+
+	   *> Importar Cliente
+	   copy "/hbsis/fds/arq-imp-cliente.fd".
+
+	   *> Importar Vendedor
+	   copy "/hbsis/fds/arq-imp-vendedor.fd".
+
+	   fd  arq-imp-rej
+	       label record is standard.
+	   01  rej-linha                pic x(160).
+
+	   fd  arq-rel-cli
+	       label record is standard.
+	   01  rel-cli-linha            pic x(132).
+
+	   fd  arq-rel-vend
+	       label record is standard.
+	   01  rel-vend-linha           pic x(132).
+
+	   fd  arq-rel-distrib
+	       label record is standard.
+	   01  rel-distrib-linha        pic x(132).
+
+	   fd  arq-log-cad
+	       label record is standard.
+	   01  log-cad-linha            pic x(132).
+
+	   *> Controle de execucao do pw0090
+	   copy "/hbsis/fds/arq-ctrl-pw0090.fd".
+
+	   *> Log de auditoria compartilhado com o LEARQ
+	   copy "/desenv/cobol/fds/sys/sys047.fd".
+
+      *=================================================================
+       working-storage        		section.
+
+       *> linkage de chamada do pw0090 (distribuicao clientes x vend.)
+       copy "/hbsis/works/wk-pw0090".
+
+       77  wk-separar       	    	pic x(080) value all "".
+       77  wk-hifennn       	    	pic x(080) value all "-".
+       77  wk-fstatus       	    	pic x(002) value spaces.
+       77  wk-confirm       	    	pic x(001) value spaces.
+       77  wk-opcao          	    	pic 9(004) value zeros.
+       77  wk-delayss       	    	pic x(001) value spaces.
+       77  wk-arquivo                   pic x(006) value spaces.
+       77  work-teclass                 pic 9(004) value zeros.
+
+       77  ws-resultado-acesso          pic x(002) value spaces.
+       77  ws-resultado-imp             pic x(002) value spaces.
+       77  ws-resultado-rej             pic x(002) value spaces.
+       77  ws-resultado-rel             pic x(002) value spaces.
+       77  ws-resultado-log             pic x(002) value spaces.
+       77  ws-ctrl-status               pic x(002) value spaces.
+       77  ws-status-arq                pic 9(002) value zeros.
+       77  ws-opcao                     pic 9(004) value zeros.
+       77  w-arq-caminho-importar       pic x(060) value spaces.
+
+       01  wk-area.
+	   05 work-limpar                    pic x(060) value spaces.
+
+      *---- consistencia de CNPJ / CPF (modulo 11) --------------------
+       77  wk-2115-tipo-cad             pic 9(001) value zeros.
+       01  wk-2115-cnpj-cpf             pic 9(014) value zeros.
+       01  wk-2115-cnpj-cpf-r redefines wk-2115-cnpj-cpf.
+	   05  wk-2115-dig                  pic 9(001) occurs 14 times.
+
+      *---- indica se o chamador de 2118 ja mantem o arquivo aberto ----
+       77  ws-2118-arq-cli-aberto       pic x(001) value "N".
+       77  ws-2118-arq-vend-aberto      pic x(001) value "N".
+       77  ws-2118-abriu-aqui           pic x(001) value "N".
+       77  ws-2118-valor-anterior       pic 9(014) value zeros.
+
+       01  wk-2116-cnpj1-x              pic x(026) value
+	   "05040302090807060504030200".
+       01  wk-2116-cnpj1 redefines wk-2116-cnpj1-x.
+	   05  wk-2116-peso-cnpj1           pic 9(002) occurs 13 times.
+
+       01  wk-2116-cnpj2-x              pic x(026) value
+	   "06050403020908070605040302".
+       01  wk-2116-cnpj2 redefines wk-2116-cnpj2-x.
+	   05  wk-2116-peso-cnpj2           pic 9(002) occurs 13 times.
+
+       01  wk-2116-cpf1-x               pic x(026) value
+	   "10090807060504030200000000".
+       01  wk-2116-cpf1 redefines wk-2116-cpf1-x.
+	   05  wk-2116-peso-cpf1            pic 9(002) occurs 13 times.
+
+       01  wk-2116-cpf2-x               pic x(026) value
+	   "11100908070605040302000000".
+       01  wk-2116-cpf2 redefines wk-2116-cpf2-x.
+	   05  wk-2116-peso-cpf2            pic 9(002) occurs 13 times.
+
+       01  wk-2116-calc.
+	   05  wk-2116-inicio               pic 9(002) value zeros.
+	   05  wk-2116-qtd                  pic 9(002) value zeros.
+	   05  wk-2116-idx                  pic 9(002) value zeros.
+	   05  wk-2116-soma                 pic 9(004) value zeros.
+	   05  wk-2116-quoc                 pic 9(004) value zeros.
+	   05  wk-2116-resto                pic 9(002) value zeros.
+	   05  wk-2116-dv                   pic 9(001) value zeros.
+	   05  wk-2116-peso-tab             pic 9(002) occurs 13 times.
+
+      *---- edicao de coordenadas p/ relatorio (evita overpunch no CSV) -
+       77  wk-2312-lat-edicao           pic -999.999999.
+       77  wk-2312-lon-edicao           pic -999.999999.
+       77  wk-2425-lat-edicao           pic -999.999999.
+       77  wk-2425-lon-edicao           pic -999.999999.
+
+      *---- importacao (relatorio de excecao) --------------------------
+       77  wk-2140-arq-rej              pic x(070) value spaces.
+       77  wk-2140-tipo-cad             pic 9(001) value zeros.
+       77  wk-2140-lidos                pic 9(006) value zeros.
+       77  wk-2140-aceitos              pic 9(006) value zeros.
+       77  wk-2140-rejeitados           pic 9(006) value zeros.
+       77  wk-2140-linha-atual          pic x(120) value spaces.
+       77  wk-2140-motivo               pic x(040) value spaces.
+       01  wk-2140-campos.
+	   05  wk-2140-campo1               pic x(020).
+	   05  wk-2140-campo2               pic x(020).
+	   05  wk-2140-campo3               pic x(035).
+	   05  wk-2140-campo4               pic x(015).
+	   05  wk-2140-campo5               pic x(015).
+
+      *---- relatorios --------------------------------------------------
+       77  wk-2311-contador             pic 9(006) value zeros.
+       77  wk-2422-contador             pic 9(006) value zeros.
+
+      *---- log de atividade de cadastro (resumo diario) ---------------
+       77  wk-log-arquivo               pic x(004) value spaces.
+       77  wk-log-acao                  pic x(010) value spaces.
+       77  wk-log-codigo                pic 9(005) value zeros.
+       01  wk-log-data-hora.
+	   05  wk-log-data                  pic 9(008).
+	   05  wk-log-hora                  pic 9(006).
+       77  wk-log-hora8                    pic 9(008) value zeros.
+       01  wk-2900-hoje                 pic 9(008) value zeros.
+       01  wk-2900-inc-cli              pic 9(006) value zeros.
+       01  wk-2900-alt-cli              pic 9(006) value zeros.
+       01  wk-2900-exc-cli              pic 9(006) value zeros.
+       01  wk-2900-reat-cli             pic 9(006) value zeros.
+       01  wk-2900-inc-vend             pic 9(006) value zeros.
+       01  wk-2900-alt-vend             pic 9(006) value zeros.
+       01  wk-2900-exc-vend             pic 9(006) value zeros.
+       01  wk-2900-reat-vend            pic 9(006) value zeros.
+       01  wk-2900-imp-cli              pic 9(006) value zeros.
+       01  wk-2900-imp-vend             pic 9(006) value zeros.
+       01  wk-2900-linha-data           pic 9(008) value zeros.
+       01  wk-2900-encontrou-batch      pic x(001) value "N".
+
+      *=================================================================
+       screen 						section.
+       01 tela-limpa.
+	       02 line 14 col 01 pic x(70) 	using work-limpar.
+	       02 line 15 col 01 pic x(70) 	using work-limpar.
+	       02 line 16 col 01 pic x(70) 	using work-limpar.
+	       02 line 17 col 01 pic x(70) 	using work-limpar.
+	       02 line 18 col 01 pic x(70) 	using work-limpar.
+	       02 line 19 col 01 pic x(70) 	using work-limpar.
+	       02 line 20 col 01 pic x(70) 	using work-limpar.
+	       02 line 21 col 01 pic x(70) 	using work-limpar.
+	       02 line 22 col 01 pic x(70) 	using work-limpar.
+
+	   01 tela-01-menu.
+          02 line 1 col 1 reverse-video value "MENU PRINCIPAL".
+          02 line 06 col 22 value "0101 - Cadastro de Clientes       ".
+          02 line 07 col 22 value "0102 - Cadastro de Vendedores      ".
+	      02 line 08 col 22 value "0201 - Relatorio de Clientes       ".
+	      02 line 09 col 22 value "0202 - Relatorio de Vendedores  	 ".
+	      02 line 10 col 22 value "0301 - Distribuir Clientes X  Vend.".
+	      02 line 11 col 22 value "0401 - Resumo Diario de Operacoes  ".
+ 	      02 line 12 col 22 value "9999 - Sair  	 ".
+		  02 col 33 highlight value "digite opcao:".
+          02 col 49 value "_____".
+
+       01 tela-02-cadastro-cliente.
+          02 line 1 col 1 reverse-video value "MENU CADASTRO CLIENTES".
+          02 line 06 col 22 value "0101 - inclusao         ".
+          02 line 07 col 22 value "0102 - alteracao                   ".
+	      02 line 08 col 22 value "0103 - exclusao".
+		  02 line 09 col 22 value "0104 - importar".
+		  02 line 10 col 22 value "0105 - reativar".
+		  02 col 33 highlight value "digite opcao:".
+          02 col 49 value "_____".
+
+       01 tela-02-cadastro-vendedor.
+          02 line 1 col 1 reverse-video value "MENU CADASTRO VENDEDORES".
+          02 line 06 col 22 value "0101 - inclusao         ".
+          02 line 07 col 22 value "0102 - alteracao                   ".
+	      02 line 08 col 22 value "0103 - exclusao".
+		  02 line 09 col 22 value "0104 - importar".
+		  02 line 10 col 22 value "0105 - reativar".
+		  02 col 33 highlight value "digite opcao:".
+          02 col 49 value "_____".
+
+
+       01 tela-02-cad-vend-inc.
+          02 line 1 col 1 reverse-video value "CADASTRO VENDEDOR".
+          02 line 05 col 22 value "codigo vendedor: ".
+          02 col  32 value "_____".
+          02 line 06 col 22 value "cpf: ".
+          02 col  24 value "_________________________".
+          02 line 07 col 22 value "nome vendedor:".
+          02 col  49 value "_________________________________".
+          02 line 08 col 22 value "latitude:".
+          02 col  49 value "_________________________________".
+          02 line 09 col 22 value "longitude:".
+          02 col  49 value "_________________________________".
+
+       01 tela-02-cad-cli-inc.
+          02 line 1 col 1 reverse-video value "CADASTRO CLIENTE".
+          02 line 05 col 22 value "codigo cliente: ".
+          02 col  32 value "_____".
+          02 line 06 col 22 value "cnpj: ".
+          02 col  24 value "_________________________".
+          02 line 07 col 22 value "razao social:".
+          02 col  49 value "_________________________________".
+          02 line 08 col 22 value "latitude:".
+          02 col  49 value "_________________________________".
+          02 line 09 col 22 value "longitude:".
+          02 col  49 value "_________________________________".
+
+       01 tela-02-importacao.
+          02 line 1 col 1 reverse-video value "IMPORTACAO DE CADASTRO".
+          02 line 05 col 22 value "caminho do arquivo a importar:".
+          02 col  53 value "______________________________________".
+
+       01 tela-03-relatorio-cliente.
+          02 line 1 col 1 reverse-video value "MENU RELATORIO CLIENTE".
+          02 line 07 col 22 value "0101-Lista Clientes - Ordem Ascend.  ".
+	      02 line 08 col 22 value "0102-Lista Clientes - Ordem Descend.".
+		  02 line 09 col 22 value "0103-Filtro por Codigo Cliente".
+		  02 line 10 col 22 value "0104-Filtro por Razao Social do Cliente".
+		  02 col 33 highlight value "digite opcao:".
+          02 col 49 value "_____".
+
+       01 tela-03-relatorio-vendedor.
+          02 line 1 col 1 reverse-video value "MENU RELATORIO VENDEDOR".
+          02 line 07 col 22 value "0201-Lista Vendedores - Ordem Ascendente ".
+	      02 line 08 col 22 value "0202-Lista Vendedores - Ordem Descendente".
+		  02 line 09 col 22 value "0203-Filtro por Codigo Vendedor".
+		  02 line 10 col 22 value "0204-Filtro por Nome Vendedor".
+		  02 col 33 highlight value "digite opcao:".
+          02 col 49 value "_____".
+
+      *=================================================================
+	   procedure 					division.
+       0000-principal    			section.
+
+	        perform 1000-inicializa
+	        perform 2000-processa
+				until   wk-opcao  equal 9999 or esc
+	        perform 3000-finaliza
+	    .
+       0000-principal-exit.
+			exit.
+
+      *=================================================================
+	   1000-inicializa				section.
+	   	    display  tela-limpa .
+	   	    accept   wk-2900-hoje from date yyyymmdd.
+
+	   1000-exit.
+			exit.
+
+      *=================================================================
+       2000-processa   				section.
+
+       	    initialize 			 	wk-opcao
+
+	        display  tela-01-menu
+	        accept   wk-opcao		     at 1447 with upper
+										auto-skip highlight.
+            if esc
+                     exit section
+            end-if
+
+            evaluate wk-opcao
+               when 0101
+					perform 2100-cadastro-cliente
+	           when 0102
+       	            perform 2200-cadastro-vendedor
+               when 0201
+					perform 2300-relatorio-cliente
+	           when 0202
+       	            perform 2400-relatorio-vendedor
+               when 0301
+	  	            perform 2800-distrib-clientes
+               when 0401
+	  	            perform 2900-resumo-diario
+			   when 9999
+					exit section
+            end-evaluate.
+	   .
+       2000-exit.
+			exit.
+      *=================================================================
+       2100-cadastro-cliente        section.
+
+	        initialize wk-opcao
+
+	        display tela-02-cadastro-cliente
+
+	        accept  wk-opcao	     at 1447 with upper
+                                        auto-skip highlight.
+            if esc
+                   exit section
+            end-if
+
+            evaluate wk-opcao
+                when 0101
+	                   perform 2110-cad-inc-cli
+ 	            when 0102
+					   perform 2120-cad-alt-cli
+	            when 0103
+     	               perform 2130-cad-exc-cli
+                when 0104
+					   move   1               to wk-2140-tipo-cad
+     	               perform 2140-cad-importacao
+                when 0105
+     	               perform 2135-cad-reat-cli
+				when 9999
+					   exit section
+			end-evaluate
+       	   .
+       2100-exit.
+			exit.
+      *=================================================================
+       2110-cad-inc-cli           section.
+
+			display tela-02-cad-cli-inc
+
+			move  spaces        to rs-arq-cli
+			accept rs-cod-cli      at 1534
+			accept rs-cnpj  	   at 1634
+
+			move   rs-cnpj 		   to wk-2115-cnpj-cpf
+			move   1			   to wk-2115-tipo-cad
+			perform 2115-consulta-cnpj			*> Consiste CPF / CNPJ
+			if ws-status-arq not equal zeros
+				exit section
+			end-if
+
+			accept rs-razao-social      at 1734
+			accept rs-latitude-cli		at 1834
+			accept rs-longitude-cli		at 1934
+			move   "A"                  to rs-status-cli
+
+			open extend  arq-cliente
+			if ws-resultado-acesso equal "00"
+				write rs-arq-cli
+				move "CLI"          to wk-log-arquivo
+				move "INCLUSAO"     to wk-log-acao
+				move rs-cod-cli     to wk-log-codigo
+				perform 2999-grava-log-cadastro
+			end-if
+
+			close arq-cliente.
+
+       2110-exit.
+			exit.
+      *=================================================================
+       2115-consulta-cnpj           section.
+
+			move zeros to ws-status-arq
+
+			if wk-2115-tipo-cad equal 1
+				perform 2116-verifica-cnpj
+			else
+				perform 2116-verifica-cpf
+			end-if
+
+			if ws-status-arq not equal zeros
+				exit section
+			end-if
+
+			perform 2118-verifica-duplicidade.
+
+	   2115-exit.
+			exit.
+      *=================================================================
+       2116-verifica-cnpj          section.
+      *    digito 1: 12 posicoes base, pesos 5-4-3-2-9-8-7-6-5-4-3-2
+			move 1  to wk-2116-inicio
+			move 12 to wk-2116-qtd
+			move wk-2116-cnpj1 to wk-2116-peso-tab
+			perform 2117-calcula-dv
+			if wk-2116-dv not equal wk-2115-dig(13)
+				move 99 to ws-status-arq
+			end-if
+
+      *    digito 2: 13 posicoes base (inclui o 1o digito verificador)
+			if ws-status-arq equal zeros
+				move 1  to wk-2116-inicio
+				move 13 to wk-2116-qtd
+				move wk-2116-cnpj2 to wk-2116-peso-tab
+				perform 2117-calcula-dv
+				if wk-2116-dv not equal wk-2115-dig(14)
+					move 99 to ws-status-arq
+				end-if
+			end-if
+
+			if ws-status-arq not equal zeros
+				display "CNPJ invalido - digito verificador nao confere"
+			end-if.
+	   2116-exit.
+			exit.
+      *=================================================================
+       2116-verifica-cpf           section.
+      *    o cpf ocupa as 11 posicoes finais do campo de 14 digitos
+      *    digito 1: 9 posicoes base, pesos 10-9-8-7-6-5-4-3-2
+			move 4  to wk-2116-inicio
+			move 9  to wk-2116-qtd
+			move wk-2116-cpf1 to wk-2116-peso-tab
+			perform 2117-calcula-dv
+			if wk-2116-dv not equal wk-2115-dig(13)
+				move 99 to ws-status-arq
+			end-if
+
+      *    digito 2: 10 posicoes base (inclui o 1o digito verificador)
+			if ws-status-arq equal zeros
+				move 4  to wk-2116-inicio
+				move 10 to wk-2116-qtd
+				move wk-2116-cpf2 to wk-2116-peso-tab
+				perform 2117-calcula-dv
+				if wk-2116-dv not equal wk-2115-dig(14)
+					move 99 to ws-status-arq
+				end-if
+			end-if
+
+			if ws-status-arq not equal zeros
+				display "CPF invalido - digito verificador nao confere"
+			end-if.
+	   2116-verifica-cpf-exit.
+			exit.
+      *=================================================================
+       2117-calcula-dv              section.
+			move zeros to wk-2116-soma
+			perform 2119-soma-posicao
+					varying wk-2116-idx from 1 by 1
+					until wk-2116-idx > wk-2116-qtd
+
+			divide wk-2116-soma by 11 giving wk-2116-quoc
+					remainder wk-2116-resto
+
+			if wk-2116-resto < 2
+				move 0 to wk-2116-dv
+			else
+				subtract wk-2116-resto from 11 giving wk-2116-dv
+			end-if.
+	   2117-exit.
+			exit.
+      *=================================================================
+       2119-soma-posicao            section.
+			compute wk-2116-soma = wk-2116-soma +
+				(wk-2115-dig(wk-2116-inicio + wk-2116-idx - 1) *
+				 wk-2116-peso-tab(wk-2116-idx)).
+	   2119-exit.
+			exit.
+      *=================================================================
+       2118-verifica-duplicidade    section.
+      *    quando o chamador ja mantem arq-cliente/arq-vendedor aberto
+      *    (alteracao e importacao), a consulta usa o mesmo file
+      *    handle em vez de tentar abrir o arquivo de novo
+			move "N" to ws-2118-abriu-aqui
+
+			if wk-2115-tipo-cad equal 1
+				if ws-2118-arq-cli-aberto equal "N"
+					open input arq-cliente
+					if ws-resultado-acesso equal "00"
+						move "S" to ws-2118-abriu-aqui
+					end-if
+				end-if
+
+				if ws-2118-arq-cli-aberto equal "S"
+				or ws-2118-abriu-aqui equal "S"
+					start arq-cliente key is equal rs-cnpj
+						invalid key
+							continue
+						not invalid key
+							move 99 to ws-status-arq
+					end-start
+				end-if
+
+				if ws-2118-abriu-aqui equal "S"
+					close arq-cliente
+				end-if
+			else
+				if ws-2118-arq-vend-aberto equal "N"
+					open input arq-vendedor
+					if ws-resultado-acesso equal "00"
+						move "S" to ws-2118-abriu-aqui
+					end-if
+				end-if
+
+				if ws-2118-arq-vend-aberto equal "S"
+				or ws-2118-abriu-aqui equal "S"
+					start arq-vendedor key is equal rs-cpf
+						invalid key
+							continue
+						not invalid key
+							move 99 to ws-status-arq
+					end-start
+				end-if
+
+				if ws-2118-abriu-aqui equal "S"
+					close arq-vendedor
+				end-if
+			end-if
+
+			if ws-status-arq not equal zeros
+				display "ja existe cnpj ou cpf cadastrado!"
+			end-if.
+	   2118-exit.
+			exit.
+      *=================================================================
+       2120-cad-alt-cli           section.
+
+			initialize rs-arq-cli
+
+			open i-o  arq-cliente
+			if ws-resultado-acesso equal "00"
+				move "S" to ws-2118-arq-cli-aberto
+				display  "Entre Codigo Cliente para alterar:"
+				accept rs-cod-cli
+			    start arq-cliente key is equal rs-cod-cli
+					invalid key
+						display "Cliente nao encontrado"
+					not invalid key
+						read arq-cliente
+					    move   rs-cnpj		   to ws-2118-valor-anterior
+					    display tela-02-cad-cli-inc
+						accept rs-cnpj  	   at 1634
+      *    Se o CNPJ nao foi alterado, o proprio registro seria achado
+      *    pela consulta de duplicidade; so consiste de novo se mudou.
+						if rs-cnpj equal ws-2118-valor-anterior
+							move zeros to ws-status-arq
+						else
+							move   rs-cnpj 		   to wk-2115-cnpj-cpf
+							move   1			   to wk-2115-tipo-cad
+							perform 2115-consulta-cnpj  *> Consiste CPF / CNPJ
+						end-if
+						if ws-status-arq equal zeros
+							accept rs-razao-social      at 1734
+							accept rs-latitude-cli		at 1834
+							accept rs-longitude-cli		at 1934
+						    rewrite rs-arq-cli
+							move "CLI"          to wk-log-arquivo
+							move "ALTERACAO"    to wk-log-acao
+							move rs-cod-cli     to wk-log-codigo
+							perform 2999-grava-log-cadastro
+						end-if
+				end-start
+			end-if
+			move "N" to ws-2118-arq-cli-aberto
+			close arq-cliente
+	      .
+       2120-exit.
+			exit.
+      *=================================================================
+       2130-cad-exc-cli            section.
+
+			initialize rs-arq-cli
+
+			open i-o  arq-cliente
+			if ws-resultado-acesso equal "00"
+				display  "Entre Codigo Cliente para excluir:"
+				accept rs-cod-cli
+
+			    start arq-cliente key is equal rs-cod-cli
+					invalid key
+						display "Cliente nao encontrado"
+					not invalid key
+						read arq-cliente
+					    display tela-02-cad-cli-inc
+
+						display "Deseja Excluir registro (s / n)"
+						accept wk-confirm
+						if wk-confirm equal "S" or "s"
+							move "I" to rs-status-cli
+					        rewrite rs-arq-cli
+							move "CLI"          to wk-log-arquivo
+							move "EXCLUSAO"     to wk-log-acao
+							move rs-cod-cli     to wk-log-codigo
+							perform 2999-grava-log-cadastro
+						end-if
+			    end-start
+			end-if
+			close arq-cliente
+	      .
+       2130-exit.
+			exit.
+      *=================================================================
+       2135-cad-reat-cli            section.
+
+			initialize rs-arq-cli
+
+			open i-o  arq-cliente
+			if ws-resultado-acesso equal "00"
+				display  "Entre Codigo Cliente para reativar:"
+				accept rs-cod-cli
+
+			    start arq-cliente key is equal rs-cod-cli
+					invalid key
+						display "Cliente nao encontrado"
+					not invalid key
+						read arq-cliente
+						if rs-cli-inativo
+							display "Reativar registro (s / n)"
+							accept wk-confirm
+							if wk-confirm equal "S" or "s"
+								move "A" to rs-status-cli
+								rewrite rs-arq-cli
+								move "CLI"          to wk-log-arquivo
+								move "REATIVACAO"   to wk-log-acao
+								move rs-cod-cli     to wk-log-codigo
+								perform 2999-grava-log-cadastro
+							end-if
+						else
+							display "Cliente ja esta ativo"
+						end-if
+			    end-start
+			end-if
+			close arq-cliente
+	      .
+       2135-exit.
+			exit.
+      *=================================================================
+	   2140-cad-importacao          section.
+
+		   display tela-02-importacao
+
+		   move zeros to wk-2140-lidos wk-2140-aceitos
+		                 wk-2140-rejeitados
+		   accept w-arq-caminho-importar
+
+		   if w-arq-caminho-importar equal spaces
+				display "Caminho vazio do arquivo importar"
+				exit section
+		   end-if
+
+		   string w-arq-caminho-importar delimited by space
+			      "_rejeitados.log"       delimited by size
+			      into wk-2140-arq-rej
+		   end-string
+
+		   open output arq-imp-rej
+		   move "Linha;Motivo" to rej-linha
+		   write rej-linha
+
+		   if wk-2140-tipo-cad equal 1
+				perform 2141-importa-clientes
+		   else
+				perform 2142-importa-vendedores
+		   end-if
+
+		   close arq-imp-rej
+
+		   display tela-limpa
+		   display "Importacao concluida"           at 1523
+		   display "Registros lidos     :"           at 1623
+		   display wk-2140-lidos                     at 1650
+		   display "Registros aceitos   :"            at 1723
+		   display wk-2140-aceitos                   at 1750
+		   display "Registros rejeitados:"           at 1823
+		   display wk-2140-rejeitados                at 1850
+		   if wk-2140-rejeitados not equal zeros
+				display "Detalhe em:"                at 1923
+				display wk-2140-arq-rej              at 1950
+		   end-if.
+       2140-exit.
+			exit.
+      *=================================================================
+       2141-importa-clientes        section.
+			open i-o   arq-cliente
+			open input arq-imp-cli
+			if ws-resultado-acesso equal "00" and
+			   ws-resultado-imp equal "00"
+				move "S" to ws-2118-arq-cli-aberto
+				perform 2143-le-cliente
+						until ws-resultado-imp not equal "00"
+			end-if
+			move "N" to ws-2118-arq-cli-aberto
+			close arq-cliente
+			close arq-imp-cli.
+       2141-exit.
+			exit.
+      *=================================================================
+       2143-le-cliente               section.
+			read arq-imp-cli next
+				at end
+					move "10" to ws-resultado-imp
+					exit section
+			end-read
+
+			add 1 to wk-2140-lidos
+			move rs-imp-cli-linha to wk-2140-linha-atual
+
+			unstring rs-imp-cli-linha delimited by ";"
+				into wk-2140-campo1 wk-2140-campo2
+				     wk-2140-campo3 wk-2140-campo4
+				     wk-2140-campo5
+			end-unstring
+
+			move spaces          to rs-arq-cli
+			move wk-2140-campo1  to rs-cod-cli
+			move wk-2140-campo2  to rs-cnpj
+			move wk-2140-campo3  to rs-razao-social
+			move wk-2140-campo4  to rs-latitude-cli
+			move wk-2140-campo5  to rs-longitude-cli
+			move "A"             to rs-status-cli
+
+			move rs-cnpj  to wk-2115-cnpj-cpf
+			move 1        to wk-2115-tipo-cad
+			perform 2115-consulta-cnpj
+
+			if ws-status-arq not equal zeros
+				add 1 to wk-2140-rejeitados
+				move "CNPJ invalido ou duplicado" to wk-2140-motivo
+				perform 2144-grava-rejeicao
+			else
+				write rs-arq-cli
+					invalid key
+						add 1 to wk-2140-rejeitados
+						move "Codigo cliente duplicado"
+							to wk-2140-motivo
+						perform 2144-grava-rejeicao
+					not invalid key
+						add 1 to wk-2140-aceitos
+						move "CLI"     to wk-log-arquivo
+						move "IMPORT"  to wk-log-acao
+						move rs-cod-cli to wk-log-codigo
+						perform 2999-grava-log-cadastro
+				end-write
+			end-if.
+       2143-exit.
+			exit.
+      *=================================================================
+       2144-grava-rejeicao           section.
+			move spaces to rej-linha
+			string wk-2140-lidos      delimited by size
+			       ";"                delimited by size
+			       wk-2140-linha-atual delimited by size
+			       ";"                delimited by size
+			       wk-2140-motivo     delimited by size
+			       into rej-linha
+			end-string
+			write rej-linha.
+       2144-exit.
+			exit.
+      *=================================================================
+       2142-importa-vendedores       section.
+			open i-o   arq-vendedor
+			open input arq-imp-vend
+			if ws-resultado-acesso equal "00" and
+			   ws-resultado-imp equal "00"
+				move "S" to ws-2118-arq-vend-aberto
+				perform 2145-le-vendedor
+						until ws-resultado-imp not equal "00"
+			end-if
+			move "N" to ws-2118-arq-vend-aberto
+			close arq-vendedor
+			close arq-imp-vend.
+       2142-exit.
+			exit.
+      *=================================================================
+       2145-le-vendedor               section.
+			read arq-imp-vend next
+				at end
+					move "10" to ws-resultado-imp
+					exit section
+			end-read
+
+			add 1 to wk-2140-lidos
+			move rs-imp-vend-linha to wk-2140-linha-atual
+
+			unstring rs-imp-vend-linha delimited by ";"
+				into wk-2140-campo1 wk-2140-campo2
+				     wk-2140-campo3 wk-2140-campo4
+				     wk-2140-campo5
+			end-unstring
+
+			move spaces           to rs-arq-vend
+			move wk-2140-campo1   to rs-cod-vend
+			move wk-2140-campo2   to rs-cpf
+			move wk-2140-campo3   to rs-nome
+			move wk-2140-campo4   to rs-latitude-vend
+			move wk-2140-campo5   to rs-longitude-vend
+			move "A"              to rs-status-vend
+
+			move rs-cpf   to wk-2115-cnpj-cpf
+			move 2        to wk-2115-tipo-cad
+			perform 2115-consulta-cnpj
+
+			if ws-status-arq not equal zeros
+				add 1 to wk-2140-rejeitados
+				move "CPF invalido ou duplicado" to wk-2140-motivo
+				perform 2144-grava-rejeicao
+			else
+				write rs-arq-vend
+					invalid key
+						add 1 to wk-2140-rejeitados
+						move "Codigo vendedor duplicado"
+							to wk-2140-motivo
+						perform 2144-grava-rejeicao
+					not invalid key
+						add 1 to wk-2140-aceitos
+						move "VEN"      to wk-log-arquivo
+						move "IMPORT"   to wk-log-acao
+						move rs-cod-vend to wk-log-codigo
+						perform 2999-grava-log-cadastro
+				end-write
+			end-if.
+       2145-exit.
+			exit.
+      *=================================================================
+       2999-grava-log-cadastro       section.
+			accept wk-log-data from date yyyymmdd.
+      *             accept from time devolve hhmmssff (8 digitos); um
+      *             accept direto no campo de 6 digitos manteria so os
+      *             6 digitos de ordem baixa (mmssff), perdendo a hora.
+			accept wk-log-hora8 from time.
+			move wk-log-hora8 (1:2) to wk-log-hora (1:2)
+			move wk-log-hora8 (3:2) to wk-log-hora (3:2)
+			move wk-log-hora8 (5:2) to wk-log-hora (5:2)
+			open extend arq-log-cad
+			if ws-resultado-log equal "00"
+				move spaces to log-cad-linha
+				string wk-log-data     delimited by size
+				       ";"             delimited by size
+				       wk-log-hora     delimited by size
+				       ";"             delimited by size
+				       "PW0010"        delimited by size
+				       ";"             delimited by size
+				       wk-log-arquivo  delimited by size
+				       ";"             delimited by size
+				       wk-log-acao     delimited by size
+				       ";"             delimited by size
+				       wk-log-codigo   delimited by size
+				       into log-cad-linha
+				end-string
+				write log-cad-linha
+				close arq-log-cad
+			end-if.
+       2999-exit.
+			exit.
+      *=================================================================
+       2200-cadastro-vendedor        section.
+	        initialize wk-opcao
+
+	        display tela-02-cadastro-vendedor
+
+	        accept  wk-opcao	     at 1447 with upper
+                                        auto-skip highlight.
+            if esc
+                   exit section
+            end-if
+
+            evaluate wk-opcao
+                when 0101
+	                   perform 2210-cad-incl-vend
+ 	            when 0102
+					   perform 2220-cad-alt-vend
+	            when 0103
+     	               perform 2230-cad-exc-vend
+                when 0104
+					   move   2               to wk-2140-tipo-cad
+     	               perform 2140-cad-importacao
+                when 0105
+     	               perform 2235-cad-reat-vend
+				when 9999
+					   exit section
+			end-evaluate.
+	   2200-exit.
+			exit.
+
+      *=================================================================
+       2210-cad-incl-vend            section.
+
+			display tela-02-cad-vend-inc
+
+			move  spaces         to rs-arq-vend
+			accept rs-cod-vend     at 1534
+			accept rs-cpf  	       at 1634
+
+			move   rs-cpf 		   to wk-2115-cnpj-cpf
+			move   2			   to wk-2115-tipo-cad
+			perform 2115-consulta-cnpj		*> Consiste CPF / CNPJ
+			if ws-status-arq not equal zeros
+				exit section
+			end-if
+
+			accept rs-nome              at 1734
+			accept rs-latitude-vend		at 1834
+			accept rs-longitude-vend	at 1934
+			move   "A"                  to rs-status-vend
+
+			open extend  arq-vendedor
+			if ws-resultado-acesso equal "00"
+				write rs-arq-vend
+				move "VEN"          to wk-log-arquivo
+				move "INCLUSAO"     to wk-log-acao
+				move rs-cod-vend    to wk-log-codigo
+				perform 2999-grava-log-cadastro
+			end-if
+
+			close arq-vendedor.
+
+       2210-exit.
+			exit.
+      *=================================================================
+       2220-cad-alt-vend           section.
+
+			initialize rs-arq-vend
+
+			open i-o  arq-vendedor
+			if ws-resultado-acesso equal "00"
+				move "S" to ws-2118-arq-vend-aberto
+				display  "Entre Codigo Vendedor para alterar:"
+				accept rs-cod-vend
+			    start arq-vendedor key is equal rs-cod-vend
+					invalid key
+						display "Vendedor nao encontrado"
+					not invalid key
+						read arq-vendedor
+					    move   rs-cpf		   to ws-2118-valor-anterior
+					    display tela-02-cad-vend-inc
+						accept rs-cpf  	   at 1634
+      *    Se o CPF nao foi alterado, o proprio registro seria achado
+      *    pela consulta de duplicidade; so consiste de novo se mudou.
+						if rs-cpf equal ws-2118-valor-anterior
+							move zeros to ws-status-arq
+						else
+							move   rs-cpf 		   to wk-2115-cnpj-cpf
+							move   2			   to wk-2115-tipo-cad
+							perform 2115-consulta-cnpj  *> Consiste CPF / CNPJ
+						end-if
+						if ws-status-arq equal zeros
+							accept rs-nome              at 1734
+							accept rs-latitude-vend		at 1834
+							accept rs-longitude-vend	at 1934
+						    rewrite rs-arq-vend
+							move "VEN"          to wk-log-arquivo
+							move "ALTERACAO"    to wk-log-acao
+							move rs-cod-vend    to wk-log-codigo
+							perform 2999-grava-log-cadastro
+						end-if
+				end-start
+			end-if
+			move "N" to ws-2118-arq-vend-aberto
+			close arq-vendedor
+	      .
+       2220-exit.
+			exit.
+      *===============================================================
+       2230-cad-exc-vend            section.
+
+			initialize rs-arq-vend
+
+			open i-o  arq-vendedor
+			if ws-resultado-acesso equal "00"
+				display  "Entre Codigo Vendedor para excluir:"
+				accept rs-cod-vend
+
+			    start arq-vendedor key is equal rs-cod-vend
+					invalid key
+						display "Vendedor nao encontrado"
+					not invalid key
+						read arq-vendedor
+					    display tela-02-cad-vend-inc
+
+						display "Deseja Excluir registro (s / n)"
+						accept wk-confirm
+						if wk-confirm equal "S" or "s"
+							move "I" to rs-status-vend
+					        rewrite rs-arq-vend
+							move "VEN"          to wk-log-arquivo
+							move "EXCLUSAO"     to wk-log-acao
+							move rs-cod-vend    to wk-log-codigo
+							perform 2999-grava-log-cadastro
+						end-if
+			    end-start
+			end-if
+			close arq-vendedor
+	      .
+       2230-exit.
+			exit.
+      *=================================================================
+       2235-cad-reat-vend            section.
+
+			initialize rs-arq-vend
+
+			open i-o  arq-vendedor
+			if ws-resultado-acesso equal "00"
+				display  "Entre Codigo Vendedor para reativar:"
+				accept rs-cod-vend
+
+			    start arq-vendedor key is equal rs-cod-vend
+					invalid key
+						display "Vendedor nao encontrado"
+					not invalid key
+						read arq-vendedor
+						if rs-vend-inativo
+							display "Reativar registro (s / n)"
+							accept wk-confirm
+							if wk-confirm equal "S" or "s"
+								move "A" to rs-status-vend
+								rewrite rs-arq-vend
+								move "VEN"          to wk-log-arquivo
+								move "REATIVACAO"   to wk-log-acao
+								move rs-cod-vend    to wk-log-codigo
+								perform 2999-grava-log-cadastro
+							end-if
+						else
+							display "Vendedor ja esta ativo"
+						end-if
+			    end-start
+			end-if
+			close arq-vendedor
+	      .
+       2235-exit.
+			exit.
+      *=================================================================
+       2300-relatorio-cliente       section.
+		    initialize 				ws-opcao
+
+			display tela-03-relatorio-cliente
+			accept ws-opcao
+
+		    evaluate ws-opcao
+
+			when 0101
+			when 0102
+					perform 2311-lista-cli-asc-desc
+			when 0103
+					perform 2313-filtro-por-cod-cli
+			when 0104
+					perform 2314-filtro-por-razao
+			end-evaluate.
+
+       2300-exit.
+			exit.
+
+
+      *=================================================================
+       2311-lista-cli-asc-desc	         section.
+			move zeros to wk-2311-contador
+			initialize rs-cod-cli
+
+			open input arq-cliente
+			open output arq-rel-cli
+			if ws-resultado-acesso equal "00" and
+			   ws-resultado-rel equal "00"
+
+				if ws-opcao equal 0101					*> Ascendente
+					move low-values to rs-cod-cli
+					start arq-cliente key is >= rs-cod-cli
+				else
+					move high-values to rs-cod-cli		*> Descendente
+					start arq-cliente key is <= rs-cod-cli
+				end-if
+
+				move "Codigo;CNPJ;Razao Social;Latitude;Longitude"
+					to rel-cli-linha
+				write rel-cli-linha
+
+				perform 2312-grava-linha-cli
+						until ws-resultado-acesso not equal "00"
+
+				move spaces to rel-cli-linha
+				string "Total de registros: " delimited by size
+				       wk-2311-contador       delimited by size
+				       into rel-cli-linha
+				end-string
+				write rel-cli-linha
+
+				display "Relatorio gravado em " at 1523
+				display "/disco0/cobol/arq/relatorios/rel_clientes.csv"
+						at 1550
+			end-if
+			close arq-cliente
+			close arq-rel-cli.
+
+	   2311-exit.
+			exit.
+      *=================================================================
+       2312-grava-linha-cli            section.
+			if ws-opcao equal 0101
+				read arq-cliente next
+					at end move "10" to ws-resultado-acesso
+				end-read
+			else
+				read arq-cliente previous
+					at end move "10" to ws-resultado-acesso
+				end-read
+			end-if
+
+			if ws-resultado-acesso equal "00"
+				move rs-latitude-cli  to wk-2312-lat-edicao
+				move rs-longitude-cli to wk-2312-lon-edicao
+				move spaces to rel-cli-linha
+				string rs-cod-cli         delimited by size
+				       ";"                 delimited by size
+				       rs-cnpj             delimited by size
+				       ";"                 delimited by size
+				       rs-razao-social     delimited by size
+				       ";"                 delimited by size
+				       wk-2312-lat-edicao  delimited by size
+				       ";"                 delimited by size
+				       wk-2312-lon-edicao  delimited by size
+				       into rel-cli-linha
+				end-string
+				write rel-cli-linha
+				add 1 to wk-2311-contador
+			end-if.
+	   2312-exit.
+			exit.
+      *=================================================================
+ 	   2313-filtro-por-cod-cli	         section.
+			display tela-limpa
+
+			open input arq-cliente
+			if ws-resultado-acesso equal "00"
+				display "Entre Codigo Cliente para filtra relatorio:"
+				accept rs-cod-cli
+
+				start arq-cliente key is equal rs-cod-cli
+					invalid key
+						display "Cliente nao encontrado"
+					not invalid key
+						read arq-cliente
+						display rs-arq-cli
+				end-start
+			    close arq-cliente
+			end-if.
+
+	   2313-exit.
+			exit.
+
+      *=================================================================
+ 	   2314-filtro-por-razao	         section.
+			display tela-limpa
+
+			open input arq-cliente
+			if ws-resultado-acesso equal "00"
+				display "Entre Razao Social Cliente para filtra relatorio:"
+				accept rs-razao-social
+
+				start arq-cliente key is equal rs-razao-social
+					invalid key
+						display "Cliente nao encontrado"
+					not invalid key
+						read arq-cliente
+						display rs-arq-cli
+				end-start
+			    close arq-cliente
+			end-if.
+
+	   2314-exit.
+			exit.
+
+      *=================================================================
+       2400-relatorio-vendedor       section.
+		    initialize 				ws-opcao
+
+			display tela-03-relatorio-vendedor
+			accept ws-opcao
+
+		    evaluate ws-opcao
+				when 0201
+				when 0202
+						perform 2422-lista-vend-asc-desc
+				when 0203
+						perform 2423-filtro-por-cod-vend
+				when 0204
+						perform 2424-filtro-por-nome
+			end-evaluate.
+
+       2400-exit.
+			exit.
+
+      *=================================================================
+	   2422-lista-vend-asc-desc		section.
+			move zeros to wk-2422-contador
+			initialize rs-cod-vend
+
+			open input arq-vendedor
+			open output arq-rel-vend
+			if ws-resultado-acesso equal "00" and
+			   ws-resultado-rel equal "00"
+
+				if ws-opcao equal 0201						*> Ascendente
+					move low-values to rs-cod-vend
+					start arq-vendedor key is >= rs-cod-vend
+				else 										*> Descendente
+					move high-values to rs-cod-vend
+					start arq-vendedor key is <= rs-cod-vend
+				end-if
+
+				move "Codigo;CPF;NOME;Latitude;Longitude"
+					to rel-vend-linha
+				write rel-vend-linha
+
+				perform 2425-grava-linha-vend
+						until ws-resultado-acesso not equal "00"
+
+				move spaces to rel-vend-linha
+				string "Total de registros: " delimited by size
+				       wk-2422-contador       delimited by size
+				       into rel-vend-linha
+				end-string
+				write rel-vend-linha
+
+				display "Relatorio gravado em " at 1523
+				display "/disco0/cobol/arq/relatorios/rel_vendedores.csv"
+						at 1550
+			end-if
+			close arq-vendedor
+			close arq-rel-vend.
+
+	   2422-exit.
+			exit.
+      *=================================================================
+       2425-grava-linha-vend            section.
+			if ws-opcao equal 0201
+				read arq-vendedor next
+					at end move "10" to ws-resultado-acesso
+				end-read
+			else
+				read arq-vendedor previous
+					at end move "10" to ws-resultado-acesso
+				end-read
+			end-if
+
+			if ws-resultado-acesso equal "00"
+				move rs-latitude-vend  to wk-2425-lat-edicao
+				move rs-longitude-vend to wk-2425-lon-edicao
+				move spaces to rel-vend-linha
+				string rs-cod-vend         delimited by size
+				       ";"                  delimited by size
+				       rs-cpf               delimited by size
+				       ";"                  delimited by size
+				       rs-nome              delimited by size
+				       ";"                  delimited by size
+				       wk-2425-lat-edicao   delimited by size
+				       ";"                  delimited by size
+				       wk-2425-lon-edicao   delimited by size
+				       into rel-vend-linha
+				end-string
+				write rel-vend-linha
+				add 1 to wk-2422-contador
+			end-if.
+	   2425-exit.
+			exit.
+      *=================================================================
+	   2423-filtro-por-cod-vend		section.
+			display tela-limpa
+
+			open input arq-vendedor
+			if ws-resultado-acesso equal "00"
+				display "Entre Codigo Vendedor para filtra relatorio:"
+				accept rs-cod-vend
+				start arq-vendedor key is equal rs-cod-vend
+					invalid key
+						display "Vendedor nao encontrado"
+					not invalid key
+						read arq-vendedor
+						display rs-arq-vend
+				end-start
+			    close arq-vendedor
+			end-if.
+
+
+	   2423-exit.
+			exit.
+
+
+      *=================================================================
+ 	   2424-filtro-por-nome	         section.
+			display tela-limpa
+			open input arq-vendedor
+			if ws-resultado-acesso equal "00"
+				display "Entre Nome Vendedor para filtra relatorio:"
+				accept rs-nome
+
+				start arq-vendedor key is equal rs-nome
+					invalid key
+						display "Vendedor nao encontrado"
+					not invalid key
+						read arq-vendedor
+						display rs-arq-vend
+				end-start
+			    close arq-vendedor
+			end-if.
+
+	   2424-exit.
+			exit.
+
+      *=================================================================
+       2800-distrib-clientes        section.
+
+			move "/disco0/cobol/arq/cliente.dat"        to
+													lk0090-arq-cliente
+			move "/disco0/cobol/arq/vendedor.dat"       to
+													lk0090-arq-vendedor
+			move
+			  "/disco0/cobol/arq/relatorios/distrib_clientes.csv"
+													to lk0090-arq-relatorio
+			move zeros                                  to
+													lk0090-qtd-clientes
+													lk0090-qtd-distrib
+			move spaces                                 to lk0090-status
+
+			call      "/hbsis/programas/pw0090" using lk-pw0090.
+			cancel    "pw0090".
+
+			display tela-limpa
+			display "Distribuicao concluida - status:" at 1523
+			display lk0090-status                       at 1558
+			display "Clientes processados :"            at 1623
+			display lk0090-qtd-clientes                 at 1650
+			display "Clientes distribuidos:"            at 1723
+			display lk0090-qtd-distrib                  at 1750
+			display "Relatorio:"                        at 1823
+			display lk0090-arq-relatorio                at 1835
+
+			display "Imprimir relatorio de distribuicao (s/n)?" at 1923
+			accept wk-confirm
+			if wk-confirm equal "S" or "s"
+				perform 2810-imprime-relatorio-distrib
+			end-if.
+
+       2800-exit.
+			exit.
+      *=================================================================
+       2810-imprime-relatorio-distrib   section.
+			open input arq-rel-distrib
+			if ws-resultado-rel equal "00"
+				perform 2811-exibe-linha
+						until ws-resultado-rel not equal "00"
+				close arq-rel-distrib
+			end-if.
+       2810-exit.
+			exit.
+      *=================================================================
+       2811-exibe-linha                 section.
+			read arq-rel-distrib next
+				at end move "10" to ws-resultado-rel
+			end-read
+			if ws-resultado-rel equal "00"
+				display rel-distrib-linha
+			end-if.
+       2811-exit.
+			exit.
+      *=================================================================
+       2900-resumo-diario               section.
+			display tela-limpa
+			move zeros to wk-2900-inc-cli  wk-2900-alt-cli
+			              wk-2900-exc-cli  wk-2900-reat-cli
+			              wk-2900-inc-vend wk-2900-alt-vend
+			              wk-2900-exc-vend wk-2900-reat-vend
+			              wk-2900-imp-cli  wk-2900-imp-vend
+
+			open input arq-log-cad
+			if ws-resultado-log equal "00"
+				perform 2901-conta-log
+						until ws-resultado-log not equal "00"
+				close arq-log-cad
+			end-if
+
+			display "===== RESUMO DIARIO DE OPERACOES =====" at 0601
+			display wk-2900-hoje                              at 0641
+			display "Clientes  - inclusoes :"                 at 0801
+			display wk-2900-inc-cli                            at 0830
+			display "Clientes  - alteracoes:"                 at 0901
+			display wk-2900-alt-cli                            at 0930
+			display "Clientes  - exclusoes :"                 at 1001
+			display wk-2900-exc-cli                            at 1030
+			display "Clientes  - reativados:"                 at 1101
+			display wk-2900-reat-cli                           at 1130
+			display "Clientes  - importados:"                 at 1201
+			display wk-2900-imp-cli                            at 1230
+			display "Vendedores- inclusoes :"                 at 1301
+			display wk-2900-inc-vend                           at 1330
+			display "Vendedores- alteracoes:"                 at 1401
+			display wk-2900-alt-vend                           at 1430
+			display "Vendedores- exclusoes :"                 at 1501
+			display wk-2900-exc-vend                           at 1530
+			display "Vendedores- reativados:"                 at 1601
+			display wk-2900-reat-vend                          at 1630
+			display "Vendedores- importados:"                 at 1701
+			display wk-2900-imp-vend                           at 1730
+
+			perform 2902-resumo-batch-pw0090
+			perform 2903-resumo-log-learq.
+       2900-exit.
+			exit.
+      *=================================================================
+       2901-conta-log                    section.
+			read arq-log-cad next
+				at end move "10" to ws-resultado-log
+			end-read
+
+			if ws-resultado-log equal "00"
+				unstring log-cad-linha delimited by ";"
+					into wk-log-data wk-log-hora wk-2140-campo1
+					     wk-log-arquivo wk-log-acao wk-2140-campo2
+				end-unstring
+				if wk-log-data equal wk-2900-hoje
+					evaluate true
+						when wk-log-arquivo equal "CLI" and
+						     wk-log-acao equal "INCLUSAO"
+							add 1 to wk-2900-inc-cli
+						when wk-log-arquivo equal "CLI" and
+						     wk-log-acao equal "ALTERACAO"
+							add 1 to wk-2900-alt-cli
+						when wk-log-arquivo equal "CLI" and
+						     wk-log-acao equal "EXCLUSAO"
+							add 1 to wk-2900-exc-cli
+						when wk-log-arquivo equal "CLI" and
+						     wk-log-acao equal "REATIVACAO"
+							add 1 to wk-2900-reat-cli
+						when wk-log-arquivo equal "CLI" and
+						     wk-log-acao equal "IMPORT"
+							add 1 to wk-2900-imp-cli
+						when wk-log-arquivo equal "VEN" and
+						     wk-log-acao equal "INCLUSAO"
+							add 1 to wk-2900-inc-vend
+						when wk-log-arquivo equal "VEN" and
+						     wk-log-acao equal "ALTERACAO"
+							add 1 to wk-2900-alt-vend
+						when wk-log-arquivo equal "VEN" and
+						     wk-log-acao equal "EXCLUSAO"
+							add 1 to wk-2900-exc-vend
+						when wk-log-arquivo equal "VEN" and
+						     wk-log-acao equal "REATIVACAO"
+							add 1 to wk-2900-reat-vend
+						when wk-log-arquivo equal "VEN" and
+						     wk-log-acao equal "IMPORT"
+							add 1 to wk-2900-imp-vend
+					end-evaluate
+				end-if
+			end-if.
+       2901-exit.
+			exit.
+      *=================================================================
+       2902-resumo-batch-pw0090          section.
+			move "N" to wk-2900-encontrou-batch
+			open input arq-ctrl-pw0090
+			if ws-ctrl-status equal "00"
+				perform 2904-le-ctrl-pw0090
+						until ws-ctrl-status not equal "00"
+				close arq-ctrl-pw0090
+			end-if
+			display "---- Batch PW0090 (distrib. clientes) ----" at 1801
+			if wk-2900-encontrou-batch equal "S"
+				display ctrl0090-linha                             at 1901
+			else
+				display "Nenhuma execucao registrada"               at 1901
+			end-if.
+       2902-exit.
+			exit.
+      *=================================================================
+       2904-le-ctrl-pw0090               section.
+			read arq-ctrl-pw0090 next
+				at end move "10" to ws-ctrl-status
+			end-read
+			if ws-ctrl-status equal "00"
+				move "S" to wk-2900-encontrou-batch
+			end-if.
+       2904-exit.
+			exit.
+      *=================================================================
+       2903-resumo-log-learq              section.
+			display "---- Ultimas acoes do LEARQ (SYS047) ----" at 2001
+			open input sys047
+			if wk-fstatus equal "00"
+				perform 2905-le-sys047
+						until wk-fstatus not equal "00"
+				close sys047
+			else
+				display "Log SYS047 nao disponivel"               at 2101
+			end-if.
+       2903-exit.
+			exit.
+      *=================================================================
+       2905-le-sys047                      section.
+			read sys047 next
+				at end move "10" to wk-fstatus
+			end-read
+			if wk-fstatus equal "00" and ys047-data equal wk-2900-hoje
+				display ys047-registr
+			end-if.
+       2905-exit.
+			exit.
+      *=================================================================
+       3000-finaliza				section.
+           exit      program
+       	   stop      run
+       	   .
+       3000-exit.
+           exit.
