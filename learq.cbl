@@ -48,9 +48,22 @@
                		      
 	    SELECT CARGA      ASSIGN WORK-NOMEARQ5
 	                      ORGANIZATION IS LINE SEQUENTIAL
-               		      FILE STATUS  IS WORK-FSTATUS.                		      
-               		      
-               		      
+               		      FILE STATUS  IS WORK-FSTATUS.
+
+	    SELECT BATCTL     ASSIGN WORK-NOMEARQ6
+	                      ORGANIZATION IS LINE SEQUENTIAL
+               		      FILE STATUS  IS WORK-FSTATUS.
+
+	    SELECT WATCH072   ASSIGN WORK-NOMEARQ7
+	                      ORGANIZATION IS INDEXED
+	                      ACCESS MODE  IS DYNAMIC
+	                      RECORD KEY   IS WATCH-CGCECPF
+               		      FILE STATUS  IS WORK-FSTATUS.
+
+	    SELECT EXPURGO    ASSIGN WORK-NOMEARQ8
+	                      ORGANIZATION IS LINE SEQUENTIAL
+               		      FILE STATUS  IS WORK-FSTATUS.
+
       *
             COPY   "/desenv/cobol/selects/sce/sce079.sl".
       *----Arquivo de LOG                  
@@ -106,10 +119,25 @@
     	   05  XLS-FILIAL          	PIC 9(002).
     	   05  FILLER                   PIC X(001).
     	   05  XLS-CODVEND         	PIC 9(005).
-    	   05  FILLER                   PIC X(001).    	   
+    	   05  FILLER                   PIC X(001).
 	   05  XLS-SLDACUM         	PIC ZZZ,ZZ.
-         
-   
+
+      *----Ponto de controle da batelada consolidada de extracoes-----
+       FD  BATCTL.
+       01  BATCTL-REGISTR.
+	   05  BATCTL-ETAPA        	PIC 9(001).
+
+      *----Lista de CGC/CPF em vigilancia da consulta SFT072-----------
+       FD  WATCH072.
+       01  WATCH072-REGISTR.
+	   05  WATCH-CGCECPF        	PIC 9(014).
+	   05  WATCH-SERIEXC        	PIC X(002).
+
+      *----Lista dos arquivos removidos pelo expurgo em lote----------
+       FD  EXPURGO.
+       01  EXPURGO-REGISTR              PIC X(080).
+
+
           
            COPY   "/desenv/cobol/fds/sce/sce079.fd".
            COPY   "/desenv/cobol/fds/sys/sys047.fd".
@@ -139,10 +167,13 @@
        77  WORK-HIFENNN       	    	PIC X(080) VALUE ALL "-".
        77  WORK-FSTATUS       	    	PIC X(002) VALUE SPACES.
        77  WORK-CONFIRM       	    	PIC X(001) VALUE SPACES.
-       77  WORK-OPCAO          	    	PIC 9(001) VALUE ZEROS.       
+       77  WORK-OPCAO          	    	PIC 9(002) VALUE ZEROS.
        77  WORK-DELAYSS       	    	PIC X(001) VALUE SPACES.
        77  WORK-ARQUIVO                 PIC X(006) VALUE SPACES.
-       
+       77  WK-FSTATUS                   PIC X(002) VALUE SPACES.
+       77  WORK-CONTADO                 PIC 9(005) VALUE ZEROS.
+       77  WORK-QTDDELAY                PIC 9(005) VALUE 03000.
+
        01  WORK-AREA.
 	   03 WORK-MESTEMP     	    	PIC 9(002) VALUE ZEROS.  
 	   03 WORK-FLAG-PRIMEIRA	PIC X(003) VALUE SPACES.   
@@ -152,12 +183,34 @@
    	   03 WORK-CAB		        PIC X(060) VALUE SPACES.  
 	   03 WORK-SLDANT		PIC S9(006)V99.
 	   03 WORK-DETLC.
-	      05 WORK-DETLC01		PIC S9(006)V99.	   
+	      05 WORK-DETLC01		PIC S9(006)V99.
 	      05 WORK-DETLC02		PIC S9(006)V99.
 	      05 WORK-DETLC03		PIC S9(006)V99.
-	      05 WORK-DETLC04		PIC S9(006)V99.	   
-       	   03 WORK-CODVEND-ANT          PIC 9(005) VALUE ZEROS.  
-       	   03 WORK-CODVEND              PIC 9(005) VALUE ZEROS.         	   
+	      05 WORK-DETLC04		PIC S9(006)V99.
+	   03 WORK-SLDAC.
+	      05 WORK-SLDAC01		PIC S9(006)V99.
+	      05 WORK-SLDAC02		PIC S9(006)V99.
+	      05 WORK-SLDAC03		PIC S9(006)V99.
+	      05 WORK-SLDAC04		PIC S9(006)V99.
+       	   03 WORK-CODVEND-ANT          PIC 9(005) VALUE ZEROS.
+       	   03 WORK-CODVEND              PIC 9(005) VALUE ZEROS.
+       	   03 WORK-NRPEDID-INI          PIC 9(006) VALUE ZEROS.
+       	   03 WORK-NRPEDID-FIM          PIC 9(006) VALUE ZEROS.
+       	   03 WORK-CONS-SETOR           PIC X(001) VALUE SPACES.
+       	   03 WORK-CONS-NRITEM          PIC 9(003) VALUE ZEROS.
+       	   03 WORK-CONS-SEQITEM         PIC 9(003) VALUE ZEROS.
+       	   03 WORK-CONS-EMPRESA         PIC 9(001) VALUE 2.
+       	   03 WORK-CONS-FILIAL          PIC 9(002) VALUE ZEROS.
+       	   03 WORK-CONS-AGRICUL         PIC X(001) VALUE "A".
+       	   03 WORK-CONS-ANO             PIC 9(004) VALUE ZEROS.
+       	   03 WORK-SLDAC-ACUM           PIC S9(006)V99 VALUE ZEROS.
+       	   03 WORK-SLDAC-TRIM           PIC S9(006)V99 VALUE ZEROS.
+       	   03 WORK-TRIM-ATU             PIC 9(001) VALUE ZEROS.
+       	   03 WORK-TRIM-ANT             PIC 9(001) VALUE ZEROS.
+       	   03 WORK-ANO-ANT              PIC 9(004) VALUE ZEROS.
+       	   03 WORK-SLDACUM-ANTIGO       PIC S9(006)V99 VALUE ZEROS.
+       	   03 WORK-SLDTRIM-ANTIGO       PIC S9(006)V99 VALUE ZEROS.
+       	   03 WORK-RECALCULA-TODOS      PIC X(001) VALUE "N".
            03 WORK-DATA. 
  	      05 WORK-DIA        	PIC 9(002) VALUE ZEROS. 
  	      05 WORK-SEP1              PIC X(001) VALUE "/".
@@ -169,12 +222,14 @@
               05 WORK-CAMINHO         	PIC X(014) VALUE 
               "/trabalho/tca_".	
 	      05 WORK-MM              	PIC 9(002) VALUE ZEROS.
+	      05 WORK-DD              	PIC 9(002) VALUE ZEROS.
+	      05 FILLER                PIC X(001) VALUE "_".
+	      05 WORK-SEQARQ           PIC 9(003) VALUE ZEROS.
  	      05 WORK-EXTENSAO        	PIC X(004) VALUE ".xls".
 	   03 WORK-NOMEARQ2.
               05 FILLER                 PIC X(029) VALUE
               "/home/thiago/lista_sft006.csv".	
-	   03 WORK-NOMEARQ3.
-              05 FILLER                 PIC X(027) VALUE
+	   03 WORK-NOMEARQ3             PIC X(050) VALUE
               "/home/thiago/lista_nota.csv".
 	   03 WORK-NOMEARQ4.
               05 FILLER                 PIC X(024) VALUE
@@ -182,14 +237,54 @@
               "/home/thiago/acumula.csv". 
 	   03 WORK-NOMEARQ5.
               05 FILLER                 PIC X(026) VALUE
-**********    "/home/thiago/acom020.csv".              
-              "/home/thiago/saldo3007.csv".              
+**********    "/home/thiago/acom020.csv".
+              "/home/thiago/saldo3007.csv".
+	   03 WORK-NOMEARQ6.
+              05 FILLER                 PIC X(028) VALUE
+              "/trabalho/learq_batch.ctl".
+	   03 WORK-NOMEARQ7.
+              05 FILLER                 PIC X(030) VALUE
+              "/disco0/cobol/arq/watch072.dat".
+	   03 WORK-NOMEARQ8.
+              05 FILLER                 PIC X(021) VALUE
+              "/trabalho/expurgo.lst".
 	   03 WORK-REMOVER.
               05 FILLER10         	PIC X(003) VALUE "rm ".
               05 WORK-REMOARQ          	PIC X(050) VALUE SPACES.
               05 FILLER11              	PIC X(012) VALUE
               " > /dev/null".
               05 FILLER                	PIC X(001) VALUE LOW-VALUES.
+	   03 WORK-LISTA-EXPURGO.
+              05 FILLER18               	PIC X(041) VALUE
+              "find /trabalho -name 'tca_*.xls' -mtime +".
+              05 WORK-RETENDIAS         	PIC 999 VALUE 030.
+              05 FILLER19               	PIC X(031) VALUE
+              " -print > /trabalho/expurgo.lst".
+              05 FILLER                	PIC X(001) VALUE LOW-VALUES.
+	   03 WORK-PURGA.
+              05 FILLER12               	PIC X(041) VALUE
+              "find /trabalho -name 'tca_*.xls' -mtime +".
+              05 WORK-RETENDIAS-2       	PIC 999 VALUE 030.
+              05 FILLER13               	PIC X(025) VALUE
+              " -exec rm {} + >/dev/null".
+              05 FILLER                	PIC X(001) VALUE LOW-VALUES.
+	   03 WORK-LISTA-EXPURGO-DISCO0.
+              05 FILLER20               	PIC X(050) VALUE
+              "find /disco0/cobol/arq/ -name 'tca_*.xls' -mtime +".
+              05 WORK-RETENDIAS-3       	PIC 999 VALUE 030.
+              05 FILLER21               	PIC X(032) VALUE
+              " -print >> /trabalho/expurgo.lst".
+              05 FILLER                	PIC X(001) VALUE LOW-VALUES.
+	   03 WORK-PURGA-DISCO0.
+              05 FILLER22               	PIC X(050) VALUE
+              "find /disco0/cobol/arq/ -name 'tca_*.xls' -mtime +".
+              05 WORK-RETENDIAS-4       	PIC 999 VALUE 030.
+              05 FILLER23               	PIC X(025) VALUE
+              " -exec rm {} + >/dev/null".
+              05 FILLER                	PIC X(001) VALUE LOW-VALUES.
+	   03 WORK-QTD-REMOVIDOS        	PIC 9(005) VALUE ZEROS.
+	   03 WORK-QTD-ANTES-EXPURGO    	PIC 9(005) VALUE ZEROS.
+	   03 WORK-QTD-DEPOIS-EXPURGO   	PIC 9(005) VALUE ZEROS.
 	   03 WORK-CONSULTA.
               05 WORK-PATH         	PIC X(018) VALUE 
               "/disco0/cobol/arq/".       
@@ -201,7 +296,14 @@
               "/disco0/cobol/arq/log/learq.".
            03 WORK-MESLOG   		PIC 9(002).
 	   03 WORK-DIALOG   		PIC 9(002).
-	   
+
+       01  WORK-LOG-EVENTO.
+           03 WORK-LOG-ACAO             PIC X(010) VALUE SPACES.
+           03 WORK-LOG-ARQUIVO          PIC X(030) VALUE SPACES.
+           03 WORK-LOG-CHAVE            PIC X(030) VALUE SPACES.
+           03 WORK-LOG-OPERADOR         PIC X(020) VALUE SPACES.
+           03 WORK-LOG-DESCRIC          PIC X(040) VALUE SPACES.
+
       *------grava log --------    
        01  WORK-REGXl3.
            03 WORK-REG3-CD   		PIC 9(001).
@@ -238,53 +340,6 @@
 	   03 DET-LANCAME03		PIC Z.ZZZ.ZZ9,99-.
            03 FILLER			PIC X(001) VALUE ";".   	              
 	   03 DET-LANCAME04		PIC Z.ZZZ.ZZ9,99-.
-
-      *------Registro RESERVA --------    
-       01  DET-RESERVA.           
-           03 DET-SEQUENC		PIC 9(005).
-           03 FILLER			PIC X(001) VALUE ";".              
-	   03 DET-NRPARCE		PIC 9(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-FILIALL		PIC 9(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-EQUIPES		PIC 9(005).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-CODEQUI		PIC 9(003).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-CODVEND		PIC 9(005).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-ANOEMES		PIC 9(006).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-SSAAVEN		PIC 9(004).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-MESSVEN		PIC 9(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-EMPRESA		PIC 9(001).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-FILIAL1		PIC 9(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-NRNOTAS		PIC 9(006).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-SERIENF		PIC X(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-MOTIVOO		PIC 9(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-DEBCRED		PIC X(001).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-QTDPARC		PIC 9(002).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-           03 DET-VLRTOTA		PIC Z.ZZZ.ZZ9,99-.
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-VLRPARC		PIC Z.ZZZ.ZZ9,99-.
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-DTLANCA		PIC 9(008).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-QUITADO		PIC X(001).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-RESPONS		PIC X(001).
-           03 FILLER			PIC X(001) VALUE ";".   	   
-	   03 DET-TIPODOC		PIC X(001).
-             
       *---------------------------------------------------------------*	   
        SCREEN 				SECTION.
       *---------------------------------------------------------------*       
@@ -311,9 +366,11 @@
 	  02 LINE 09 COL 22 VALUE "  (5) Altera COM021            ".
 	  02 LINE 10 COL 22 VALUE "  (6) Consulta COM021  	   ".	  
 	  02 LINE 11 COL 22 VALUE "  (7) Consulta COM020          ".	  
-	  02 LINE 12 COL 22 VALUE "  (9) Sair <ESC>               ".                  
-	  02 LINE 13 COL 22 VALUE "                               ".
-          02 LINE 14 COL 22 VALUE "".
+	  02 LINE 12 COL 22 VALUE "  (11) Batelada Extracoes      ".
+          02 LINE 13 COL 22 VALUE "  (09) Consulta Arquivo        ".
+          02 LINE 14 COL 22 VALUE "  (10) Consulta Arquivo Nota   ".
+          02 LINE 15 COL 22 VALUE "  (99) Sair <ESC>              ".
+          02 LINE 16 COL 22 VALUE "".
           02 COL 33 HIGHLIGHT VALUE "Digite Opcao:".
           02 COL 49 VALUE "".	 
          
@@ -334,7 +391,7 @@
 	    
 	    PERFORM 1000-INICIALIZA  
 	    PERFORM 2000-PROCESSA 
-	      	    UNTIL   WORK-OPCAO  EQUAL 9 OR ESC
+	      	    UNTIL   WORK-OPCAO  EQUAL 99 OR ESC
 	    PERFORM 3000-FINALIZA
 	    .
        0000-PRINCIPAL-EXIT.
@@ -364,14 +421,16 @@
 	   DISPLAY  TELA-01
 	   DISPLAY  WORK-DATA	        AT 0171 WITH REVERSE-VIDEO  
 	   
-	   ACCEPT   WORK-OPCAO          AT 1447 WITH UPPER
+	   ACCEPT   WORK-OPCAO          AT 1647 WITH UPPER
                                         AUTO-SKIP HIGHLIGHT.
            IF ESC
               GO TO 2000-PROCESSA-EXIT
            END-IF
                                         
 	   EVALUATE WORK-OPCAO
-               WHEN 01
+               WHEN 11
+                    PERFORM 2978-BATCH-EXTRACOES
+	       WHEN 01
 	            PERFORM 2100-GERA-ARQUIVO
        	       WHEN 02
        	            PERFORM 2200-REMOVE-ARQUIVO
@@ -391,8 +450,12 @@
 ******************* PERFORM 2910-CONSULTA-ARQ-COM021               
 		    PERFORM 2877-CARGA-COM021
                WHEN 08
-       	       	    GO   TO 2000-PROCESSA-EXIT.
-	   END-EVALUTE
+       	       	    GO   TO 2000-PROCESSA-EXIT
+	       WHEN 09
+	            PERFORM 2800-CONSULTA-ARQUIVO
+	       WHEN 10
+	            PERFORM 2850-CONSULTA-ARQ-NOTA
+	   END-EVALUATE
 	   .
        2000-PROCESSA-EXIT.
            EXIT.
@@ -401,91 +464,186 @@
       *---------------------------------------------------------------*
        2100-GERA-ARQUIVO		SECTION.
 	   INITIALIZE XLS-REGISTR
-      	   
+
 	   DISPLAY TELA-02
 	   DISPLAY "Gerar arquivo?"     AT 1623
-	   
+
        	   PERFORM 2400-CONFIRMA
-       
+
            IF LKRT024-RESPOST EQUAL "N" OR "n" OR "-"
               DISPLAY TELA-LIMPA
-              GO TO  2100-GERA-ARQUIVO-EXIT.	   
-	   
-           OPEN INPUT   ARQXLS
-           IF   WORK-FSTATUS EQUAL "00"
-	        DISPLAY TELA-LIMPA
-	        DISPLAY TELA-02
-	        DISPLAY "ARQUIVO JA EXISTENTE" AT 1523
-	        DISPLAY WORK-NOMEARQ           AT 1623
-       	        CLOSE ARQXLS
-	        PERFORM D00-DELAYSSS   	       
-       	        GO TO  2100-GERA-ARQUIVO-EXIT
-           END-IF
-	   
-	   CLOSE ARQXLS
-		                      
-           OPEN OUTPUT  ARQXLS
-           IF   WORK-FSTATUS EQUAL "00"
-       	        MOVE "TESTE"            TO XLS-NRCARGA
-                MOVE "XX"		TO XLS-SQCARGA
-	        WRITE XLS-REGISTR
-	   END-IF   
-	   
-	   CLOSE ARQXLS      OPEN INPUT   ARQXLS
-           IF   WORK-FSTATUS EQUAL "00"
-	        DISPLAY TELA-LIMPA
-	        DISPLAY TELA-02
-	        DISPLAY "ARQUIVO JA EXISTENTE" AT 1523
-	        DISPLAY WORK-NOMEARQ           AT 1623
-       	        CLOSE ARQXLS
-	        PERFORM D00-DELAYSSS   	       
-       	        GO TO  2100-GERA-ARQUIVO-EXIT
-           END-IF
-	   
-	   CLOSE ARQXLS
-		                      
+              GO TO  2100-GERA-ARQUIVO-EXIT.
+
+      *    Nome do arquivo leva o mes/dia da carga mais uma sequencia
+      *    de 3 digitos, assim cada geracao do dia grava num arquivo
+      *    novo em vez de esbarrar num arquivo ja existente.
+	   MOVE WORK-MES               TO WORK-MM
+	   MOVE WORK-DIA               TO WORK-DD
+	   MOVE 001                    TO WORK-SEQARQ
+	   MOVE "00"                   TO WORK-FSTATUS
+
+	   PERFORM 2105-PROXIMA-SEQUENCIA
+	           UNTIL WORK-FSTATUS NOT EQUAL "00"
+
            OPEN OUTPUT  ARQXLS
            IF   WORK-FSTATUS EQUAL "00"
        	        MOVE "TESTE"            TO XLS-NRCARGA
                 MOVE "XX"		TO XLS-SQCARGA
 	        WRITE XLS-REGISTR
-	   END-IF   
-	   
+	   END-IF
+
 	   CLOSE ARQXLS
-	   
+
+	   PERFORM 2108-GRAVA-LOG-ARQUIVO
+
 	   DISPLAY TELA-LIMPA
 	   DISPLAY TELA-02
 	   DISPLAY "Arq. Gerado em:"           AT 1523
 	   DISPLAY WORK-NOMEARQ                AT 1623
 	   DISPLAY "Enviar Arquivo Email?"     AT 1723
-	   
+
 	   PERFORM 2400-CONFIRMA
            IF LKRT024-RESPOST EQUAL "N" OR "n" OR "-"
-              GO TO  2100-GERA-ARQUIVO-EXIT.	   
-              
+              GO TO  2100-GERA-ARQUIVO-EXIT.
+
 	   PERFORM 2300-ENVIA-EMAIL
 	   .
        2100-GERA-ARQUIVO-EXIT.
-           EXIT.           
+           EXIT.
+      *---------------------------------------------------------------*
+      * Localiza a proxima sequencia de arquivo ainda nao usada hoje  *
+      *---------------------------------------------------------------*
+       2105-PROXIMA-SEQUENCIA		SECTION.
+           OPEN INPUT ARQXLS
+           IF WORK-FSTATUS EQUAL "00"
+              CLOSE ARQXLS
+              ADD 1 TO WORK-SEQARQ
+           ELSE
+              CLOSE ARQXLS
+           END-IF
+           .
+       2105-PROXIMA-SEQUENCIA-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Grava no log de auditoria a geracao do arquivo XLS            *
+      *---------------------------------------------------------------*
+       2108-GRAVA-LOG-ARQUIVO		SECTION.
+           MOVE "GERACAO"                 TO WORK-LOG-ACAO
+           MOVE WORK-NOMEARQ              TO WORK-LOG-ARQUIVO
+           MOVE SPACES                    TO WORK-LOG-CHAVE
+           MOVE "Arquivo XLS gerado"      TO WORK-LOG-DESCRIC
+           PERFORM 2710-REGISTRA-LOG
+           .
+       2108-GRAVA-LOG-ARQUIVO-EXIT.
+           EXIT.
       *---------------------------------------------------------------*
       * Remove Arquivo     					      *
       *---------------------------------------------------------------*
        2200-REMOVE-ARQUIVO		SECTION.
+       	   DISPLAY TELA-LIMPA
+       	   DISPLAY TELA-02
+       	   DISPLAY "Expurgo de arquivos gerados (retencao em dias):"
+       	   				AT 1523
+       	   DISPLAY WORK-RETENDIAS	AT 1573
+
+       	   ACCEPT   WORK-RETENDIAS	AT 1573 WITH UPPER
+                                        AUTO-SKIP HIGHLIGHT
+
        	   PERFORM 2400-CONFIRMA
-       
+
            IF LKRT024-RESPOST EQUAL "N" OR "n" OR "-"
               GO   TO 2200-REMOVE-ARQUIVO-EXIT.
-       
-           MOVE    WORK-NOMEARQ         TO WORK-REMOARQ.
-	   CALL    "SYSTEM"             USING WORK-REMOVER.
-	   
+
+      *   O mesmo prazo de retencao vale para os dois diretorios onde
+      *   o LEARQ grava extracoes: /trabalho (area de trabalho) e
+      *   /disco0/cobol/arq/ (area de saida configuravel do expurgo).
+           MOVE WORK-RETENDIAS          TO WORK-RETENDIAS-2
+                                            WORK-RETENDIAS-3
+                                            WORK-RETENDIAS-4
+
+	   PERFORM 2201-CONTA-ARQUIVOS-EXPURGO
+	   MOVE    WORK-QTD-REMOVIDOS   TO WORK-QTD-ANTES-EXPURGO
+
+	   CALL    "SYSTEM"             USING WORK-PURGA.
+	   CALL    "SYSTEM"             USING WORK-PURGA-DISCO0.
+
+      *   Conta de novo, depois do expurgo, para o log registrar o que
+      *   foi de fato removido (nao apenas o que seria removido) e
+      *   acusar sobras caso o "rm" nao tenha apagado tudo.
+	   PERFORM 2201-CONTA-ARQUIVOS-EXPURGO
+	   MOVE    WORK-QTD-REMOVIDOS   TO WORK-QTD-DEPOIS-EXPURGO
+
+	   SUBTRACT WORK-QTD-DEPOIS-EXPURGO FROM WORK-QTD-ANTES-EXPURGO
+	                                    GIVING WORK-QTD-REMOVIDOS
+
+	   PERFORM 2205-GRAVA-LOG-EXPURGO
+
 	   DISPLAY TELA-02
-	   DISPLAY "Removendo Arquivo..."
+	   DISPLAY "Expurgando arquivos com mais de:"
 	   				AT 1623
+	   DISPLAY WORK-RETENDIAS	AT 1656
+	   DISPLAY "dias..."		AT 1660
 	   PERFORM D00-DELAYSSS
        	   .
        2200-REMOVE-ARQUIVO-EXIT.
-           EXIT.  
+           EXIT.
+      *---------------------------------------------------------------*
+      * Lista em /trabalho/expurgo.lst os arquivos de extracao com    *
+      * mais de WORK-RETENDIAS dias (/trabalho e /disco0/cobol/arq/)  *
+      * e devolve a contagem em WORK-QTD-REMOVIDOS. Chamada uma vez   *
+      * antes do expurgo e de novo depois, para apurar o que foi de   *
+      * fato removido.                                                *
+      *---------------------------------------------------------------*
+       2201-CONTA-ARQUIVOS-EXPURGO		SECTION.
+           MOVE ZEROS                     TO WORK-QTD-REMOVIDOS
+
+	   CALL    "SYSTEM"             USING WORK-LISTA-EXPURGO.
+	   CALL    "SYSTEM"             USING WORK-LISTA-EXPURGO-DISCO0.
+
+           OPEN INPUT EXPURGO
+           IF WORK-FSTATUS EQUAL "00"
+              PERFORM 2206-CONTA-EXPURGO
+              CLOSE EXPURGO
+           END-IF
+           .
+       2201-CONTA-ARQUIVOS-EXPURGO-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Grava no log de auditoria o expurgo em lote, ja com a         *
+      * contagem apurada depois da remocao (WORK-QTD-REMOVIDOS).      *
+      *---------------------------------------------------------------*
+       2205-GRAVA-LOG-EXPURGO		SECTION.
+           MOVE "EXPURGO"                 TO WORK-LOG-ACAO
+           MOVE "/trabalho/tca_*.xls"     TO WORK-LOG-ARQUIVO
+           MOVE SPACES                    TO WORK-LOG-CHAVE
+           MOVE SPACES                    TO WORK-LOG-DESCRIC
+           IF WORK-QTD-DEPOIS-EXPURGO EQUAL ZEROS
+              STRING "RETENCAO="   WORK-RETENDIAS    " DIAS"
+                     " REMOVIDOS=" WORK-QTD-REMOVIDOS
+                     DELIMITED BY SIZE INTO WORK-LOG-DESCRIC
+           ELSE
+              STRING "RETENCAO="  WORK-RETENDIAS     "D REM="
+                     WORK-QTD-REMOVIDOS               " REST="
+                     WORK-QTD-DEPOIS-EXPURGO
+                     DELIMITED BY SIZE INTO WORK-LOG-DESCRIC
+           END-IF
+           PERFORM 2710-REGISTRA-LOG
+           .
+       2205-GRAVA-LOG-EXPURGO-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Conta quantos arquivos a listagem do expurgo encontrou         *
+      *---------------------------------------------------------------*
+       2206-CONTA-EXPURGO		SECTION.
+           K65-LEEXPURGO.
+	      READ  EXPURGO NEXT WITH IGNORE LOCK  AT  END
+	        GO  TO  2206-CONTA-EXPURGO-EXIT.
+
+              ADD  1                       TO WORK-QTD-REMOVIDOS
+           GO TO K65-LEEXPURGO.
+           .
+       2206-CONTA-EXPURGO-EXIT.
+           EXIT.
       *---------------------------------------------------------------*
       * Envia Email com arquivo em anexo 			      *      
       *---------------------------------------------------------------*	
@@ -501,9 +659,16 @@
            MOVE      "S"                TO  LKRT405-REMOVER.
            CALL      "/disco0/cobol/obj/rot/rot405" USING LK-ROT405.
            CANCEL    "rot405".
+
+           MOVE      "EMAIL"              TO WORK-LOG-ACAO
+           MOVE      WORK-NOMEARQ         TO WORK-LOG-ARQUIVO
+           MOVE      SPACES               TO WORK-LOG-CHAVE
+           MOVE      "Arquivo enviado por email"
+                                           TO WORK-LOG-DESCRIC
+           PERFORM   2710-REGISTRA-LOG
 	   .
        2300-ENVIA-EMAIL-EXIT.
-           EXIT.            
+           EXIT.
       *---------------------------------------------------------------*
       * Rotina de Confirmacao  					      *
       *---------------------------------------------------------------*	
@@ -515,8 +680,24 @@
            CANCEL     "rot024"
            .
        2400-CONFIRMA-EXIT.
-           EXIT.     
-         
+           EXIT.
+      *---------------------------------------------------------------*
+      * Teste de ambiente (conexao com disco e data do sistema)       *
+      *---------------------------------------------------------------*
+       2500-TESTE			SECTION.
+       	   DISPLAY TELA-LIMPA
+       	   DISPLAY TELA-02
+       	   DISPLAY "Teste de ambiente LEARQ"    AT 1523
+       	   DISPLAY "Data do sistema:"           AT 1623
+       	   DISPLAY WORK-DATA                    AT 1640
+       	   DISPLAY "Diretorio de trabalho:"     AT 1723
+       	   DISPLAY WORK-NOMEARQ                 AT 1746
+
+       	   PERFORM D00-DELAYSSS
+       	   .
+       2500-TESTE-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------*
       * Verifica se dia util 					      *
       *---------------------------------------------------------------*	
@@ -562,29 +743,59 @@
        	   DISPLAY TELA-LIMPA
        	   DISPLAY TELA-02
        	   DISPLAY "Gerar LOG?"         AT 1623
-       	   
+
        	   PERFORM 2400-CONFIRMA
-       
+
            IF LKRT024-RESPOST EQUAL "N" OR "n" OR "-"
-              GO   TO 2700-GERA-LOG-EXIT.       	   
-       	   
+              GO   TO 2700-GERA-LOG-EXIT.
+
+           MOVE  "MANUAL"                TO WORK-LOG-ACAO
+           MOVE  SPACES                  TO WORK-LOG-ARQUIVO
+           MOVE  SPACES                  TO WORK-LOG-CHAVE
        	   MOVE  "Teste de gravacao de loG"
-       	   				TO YS047-DESCRIC
-       	   
-    	   OPEN   EXTEND  SYS047.
-	   WRITE       			YS047-REGISTR
-    	   INITIALIZE  			YS047-REGISTR
-	   CLOSE       			SYS047.
-	   
+       	   				TO WORK-LOG-DESCRIC
+           PERFORM 2710-REGISTRA-LOG
+
 	   DISPLAY TELA-LIMPA
 	   DISPLAY TELA-02
 	   DISPLAY "Gerado LOG:"	AT 1623
 	   DISPLAY WORK-SYS047          AT 1723
-	   				
-	   PERFORM D00-DELAYSSS	   
+
+	   PERFORM D00-DELAYSSS
            .
        2700-GERA-LOG-EXIT.
-           EXIT.  
+           EXIT.
+      *---------------------------------------------------------------*
+      * Grava um evento no log de auditoria geral (SYS047)            *
+      *---------------------------------------------------------------*
+       2710-REGISTRA-LOG		SECTION.
+           MOVE FUNCTION CURRENT-DATE     TO SIST-DATAHOR
+           MOVE SIST-SECULOO              TO YS047-DATA (1:2)
+           MOVE SIST-ANOOOOO              TO YS047-DATA (3:2)
+           MOVE SIST-MESSSSS              TO YS047-DATA (5:2)
+           MOVE SIST-DIAAAAA              TO YS047-DATA (7:2)
+           MOVE SIST-HORAAAAA             TO YS047-HORA (1:2)
+           MOVE SIST-MINUTOOO             TO YS047-HORA (3:2)
+           MOVE SIST-SEGUNDOOO            TO YS047-HORA (5:2)
+           MOVE "LEARQ"                   TO YS047-PROGRAMA
+           MOVE WORK-LOG-ACAO             TO YS047-ACAO
+           MOVE WORK-LOG-ARQUIVO          TO YS047-ARQUIVO
+           MOVE WORK-LOG-CHAVE            TO YS047-CHAVE
+           MOVE WORK-LOG-DESCRIC          TO YS047-DESCRIC
+
+      *   Operador logado no sistema operacional, para auditoria de
+      *   quem disparou a acao.
+           DISPLAY "USER"                 UPON ENVIRONMENT-NAME
+           ACCEPT   WORK-LOG-OPERADOR     FROM ENVIRONMENT-VALUE
+           MOVE WORK-LOG-OPERADOR         TO YS047-OPERADOR
+
+           OPEN EXTEND SYS047
+           WRITE YS047-REGISTR
+           CLOSE SYS047
+           INITIALIZE YS047-REGISTR
+           .
+       2710-REGISTRA-LOG-EXIT.
+           EXIT.
       *---------------------------------------------------------------*
       * Consulta Arquivo   					      *
       *---------------------------------------------------------------*	
@@ -593,226 +804,377 @@
        	   DISPLAY TELA-LIMPA
        	   DISPLAY TELA-02
 
-	   
+
            OPEN  INPUT  SCE135
            IF WORK-FSTATUS  NOT EQUAL "00"
               DISPLAY "ERRO ABRIR SCE091"      AT 1723
            END-IF
-          
-           MOVE 525686                         TO CE135-NRPEDID
-           MOVE	"E"			       TO CE135-SETORRR
-           MOVE	zeros			       TO CE135-NRITEMM
-           movE zeros			       TO CE135-SEQITEM
-        
+
+      *    Faixa de pedidos, setor e item/sequencia da consulta agora
+      *    sao informados pelo operador, em vez de gravados fixos no
+      *    programa. Item/sequencia = 0 significa "todos".
+           MOVE ZEROS                          TO WORK-NRPEDID-INI
+           MOVE 999999                         TO WORK-NRPEDID-FIM
+           MOVE "E"                            TO WORK-CONS-SETOR
+           MOVE ZEROS                          TO WORK-CONS-NRITEM
+           MOVE ZEROS                          TO WORK-CONS-SEQITEM
+
+           DISPLAY "Pedido Inicial:"           AT 1523
+           DISPLAY WORK-NRPEDID-INI            AT 1560
+           DISPLAY "Pedido Final:"             AT 1623
+           DISPLAY WORK-NRPEDID-FIM            AT 1660
+           DISPLAY "Setor:"                    AT 1723
+           DISPLAY WORK-CONS-SETOR             AT 1760
+           DISPLAY "Item (0=todos):"           AT 1823
+           DISPLAY WORK-CONS-NRITEM            AT 1860
+           DISPLAY "Sequencia (0=todas):"      AT 1923
+           DISPLAY WORK-CONS-SEQITEM           AT 1960
+
+           ACCEPT   WORK-NRPEDID-INI           AT 1560 WITH UPPER
+                                        AUTO-SKIP HIGHLIGHT
+           ACCEPT   WORK-NRPEDID-FIM           AT 1660 WITH UPPER
+                                        AUTO-SKIP HIGHLIGHT
+           ACCEPT   WORK-CONS-SETOR            AT 1760 WITH UPPER
+                                        AUTO-SKIP HIGHLIGHT
+           ACCEPT   WORK-CONS-NRITEM           AT 1860 WITH UPPER
+                                        AUTO-SKIP HIGHLIGHT
+           ACCEPT   WORK-CONS-SEQITEM          AT 1960 WITH UPPER
+                                        AUTO-SKIP HIGHLIGHT
+
           INITIALIZE  CE135-REGISTR
-        
-          MOVE 525679                        TO  CE135-NRPEDID
+
+          MOVE WORK-NRPEDID-INI               TO CE135-NRPEDID
+          MOVE WORK-CONS-SETOR                TO CE135-SETORRR
+          MOVE ZEROS                          TO CE135-NRITEMM
+          MOVE ZEROS                          TO CE135-SEQITEM
+
           START  SCE135 KEY IS   >=   CE135-RECORDK INVALID KEY
           GO TO               2800-CONSULTA-ARQ-EXIT.
-          
+
           K65-LOCACAO.
 	      READ  SCE135 NEXT WITH IGNORE LOCK  AT  END
+                CLOSE SCE135
                 GO TO               2800-CONSULTA-ARQ-EXIT.
-                                    
-          IF CE135-NRPEDID EQUAL 525686 OR 525680
+
+          IF CE135-NRPEDID  >  WORK-NRPEDID-FIM
+             CLOSE SCE135
+             GO TO               2800-CONSULTA-ARQ-EXIT
+          END-IF
+
+          IF CE135-SETORRR EQUAL WORK-CONS-SETOR
+             AND (WORK-CONS-NRITEM  EQUAL ZEROS OR
+                  CE135-NRITEMM     EQUAL WORK-CONS-NRITEM)
+             AND (WORK-CONS-SEQITEM EQUAL ZEROS OR
+                  CE135-SEQITEM     EQUAL WORK-CONS-SEQITEM)
 	     OPEN EXTEND ARQXLS2
 	     MOVE CE135-PRIORID         TO WORK-PRIORIDADE
-             STRING 
+             STRING
 		CE135-NRPEDID ";"
 		CE135-SETORRR ";"
 		CE135-NRITEMM ";"
 		CE135-SEQITEM ";"
 		CE135-CODPROD ";"
-		WORK-PRIORIDADE	
+		WORK-PRIORIDADE
                 DELIMITED BY SIZE INTO XLS-REGISTR2
-             END-STRING 
-             
+             END-STRING
+
              WRITE XLS-REGISTR2
              CLOSE ARQXLS2
           END-IF
-          
+
           GO TO K65-LOCACAO.
-          
-           PERFORM UNTIL LKRT024-RESPOST EQUAL 
-                         "N" OR "n" OR "-" OR ESC
-           
-                   DISPLAY "CE135-NRPEDID:"  AT 1523
-		   DISPLAY  CE135-NRPEDID    AT 1540
-		   DISPLAY "CE135-SETORRR:"  AT 1623
-		   DISPLAY  CE135-SETORRR    AT 1640
-		   DISPLAY "CE135-NRITEMM:"  AT 1723
-		   DISPLAY  CE135-NRITEMM    AT 1740	
-		   DISPLAY "CE135-SEQITEM:"  AT 1823
-		   DISPLAY  CE135-SEQITEM    AT 1840	
-		   DISPLAY "CE135-CODPROD:"  AT 1923
-		   DISPLAY  CE135-CODPROD    AT 1940
-		   DISPLAY "CE135-CODPROD:"  AT 1923
-		   DISPLAY  CE135-CODPROD    AT 1940		   
-
-	           ACCEPT   CE135-NRPEDID    AT 1540 WITH UPPER
-                                        AUTO-SKIP HIGHLIGHT
-	           ACCEPT   CE135-SETORRR    AT 1640 WITH UPPER
-                                        AUTO-SKIP HIGHLIGHT   
-	           ACCEPT   CE135-NRITEMM    AT 1740 WITH UPPER
-                                        AUTO-SKIP HIGHLIGHT 
-	           ACCEPT   CE135-SEQITEM    AT 1840 WITH UPPER
-                                        AUTO-SKIP HIGHLIGHT                                         
-                   IF ESC
-                      EXIT PERFORM
-                   END-IF
-                   
-                   PERFORM 2400-CONFIRMA     
-                    
-                   START SCE135 KEY EQUAL CE135-RECORDK
-                   READ  SCE135 NEXT WITH IGNORE LOCK
-           END-PERFORM    
-           
-           CLOSE SCE135
 
            .
        2800-CONSULTA-ARQ-EXIT.
-           EXIT.               
+           EXIT.
       *---------------------------------------------------------------*
       * Consulta Arquivo NOTA - Entrada                               *
       *---------------------------------------------------------------*	
        2850-CONSULTA-ARQ-NOTA			SECTION.
-          INITIALIZE                            CP002-RECORDK
        	  DISPLAY TELA-LIMPA
           DISPLAY TELA-02
-          
+
+      *   Empresa/filial, situacao "agricola" e arquivo de saida da
+      *   consulta agora sao informados pelo operador, em vez de
+      *   gravados fixos no programa.
+          DISPLAY "Empresa:"                  AT 1523
+          DISPLAY WORK-CONS-EMPRESA           AT 1560
+          DISPLAY "Filial (0=todas):"         AT 1623
+          DISPLAY WORK-CONS-FILIAL            AT 1660
+          DISPLAY "Situacao Agricola:"        AT 1723
+          DISPLAY WORK-CONS-AGRICUL           AT 1760
+          DISPLAY "Arquivo de Saida:"         AT 1823
+          DISPLAY WORK-NOMEARQ3               AT 1860
+
+          ACCEPT   WORK-CONS-EMPRESA          AT 1560 WITH UPPER
+                                       AUTO-SKIP HIGHLIGHT
+          ACCEPT   WORK-CONS-FILIAL           AT 1660 WITH UPPER
+                                       AUTO-SKIP HIGHLIGHT
+          ACCEPT   WORK-CONS-AGRICUL          AT 1760 WITH UPPER
+                                       AUTO-SKIP HIGHLIGHT
+          ACCEPT   WORK-NOMEARQ3              AT 1860 WITH UPPER
+                                       AUTO-SKIP HIGHLIGHT
+
+          PERFORM 2851-EXTRAI-ARQ-NOTA
+          .
+       2850-CONSULTA-ARQ-NOTA-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Extrai a nota fiscal para o arquivo de saida usando os        *
+      * parametros de empresa/filial/situacao correntes (usada tanto  *
+      * pela consulta interativa quanto pela batelada consolidada)    *
+      *---------------------------------------------------------------*
+       2851-EXTRAI-ARQ-NOTA			SECTION.
+          INITIALIZE                            CP002-RECORDK
+
           OPEN EXTEND ARQXLS3
 
           OPEN  INPUT  SFT073
           IF WORK-FSTATUS  NOT EQUAL "00"
              DISPLAY "ERRO ABRIR SCP002"        AT 1723
-          END-IF          
-          
-          MOVE 2               To FT073-EMPRESA
-          MOVE ZEROS 	       TO FT073-FILIALL
-          MOVE ZEROS           TO FT073-NRNOTAS
-          
+          END-IF
+
+          MOVE WORK-CONS-EMPRESA       To FT073-EMPRESA
+          MOVE WORK-CONS-FILIAL        TO FT073-FILIALL
+          MOVE ZEROS                   TO FT073-NRNOTAS
+
 
           START  SFT073 KEY IS   >=   FT073-RECORDK INVALID KEY
-          GO TO               2850-CONSULTA-ARQ-NOTA-EXIT.
-          
+          GO TO               2851-EXTRAI-ARQ-NOTA-EXIT.
+
           K65-LESFT023.
 	      READ  SFT073 NEXT WITH IGNORE LOCK  AT  END
-	        CLOSE   SFT073 ARQXLS3 
-                GO  TO  2850-CONSULTA-ARQ-NOTA-EXIT.
+	        CLOSE   SFT073 ARQXLS3
+                GO  TO  2851-EXTRAI-ARQ-NOTA-EXIT.
                 INITIALIZE XLS-REGISTR3
-                
-		IF FT073-EMPRESA NOT EQUAL 2
-                   CLOSE   SFT073 ARQXLS3 
-	           GO  TO  2850-CONSULTA-ARQ-NOTA-EXIT		
-		END-IF               
-               
-               
-                IF FT073-AGRICUL   EQUAL "A" 
+
+		IF FT073-EMPRESA NOT EQUAL WORK-CONS-EMPRESA
+                   CLOSE   SFT073 ARQXLS3
+	           GO  TO  2851-EXTRAI-ARQ-NOTA-EXIT
+		END-IF
+
+      *   Filial=0 significa "todas as filiais"; senao, a chave         *
+      *   ordena filial dentro da empresa, entao a primeira filial      *
+      *   diferente da escolhida ja indica que passou do intervalo      *
+                IF WORK-CONS-FILIAL NOT EQUAL ZEROS AND
+                   FT073-FILIALL   NOT EQUAL WORK-CONS-FILIAL
+                   CLOSE   SFT073 ARQXLS3
+                   GO  TO  2851-EXTRAI-ARQ-NOTA-EXIT
+                END-IF
+
+                IF FT073-AGRICUL   EQUAL WORK-CONS-AGRICUL
                    MOVE FT073-EMPRESA      TO WORK-REG3-CD
                    MOVE FT073-FILIALL	   TO WORK-REG3-FILIAL
                    MOVE FT073-NRNOTAS      TO WORK-REG3-NOTA
                    MOVE FT073-CODPROD	TO WORK-REG3-COD
                    MOVE FT073-QUANTID	TO WORK-REG3-QTD
-                   MOVE FT073-BICMSIT	TO WORK-REG3-BICMSIT                
-                   MOVE FT073-VICMSIT	TO WORK-REG3-VLRSITI                                  
+                   MOVE FT073-BICMSIT	TO WORK-REG3-BICMSIT
+                   MOVE FT073-VICMSIT	TO WORK-REG3-VLRSITI
                    MOVE WORK-REGXl3        TO XLS-REGISTR3
 
 		  WRITE XLS-REGISTR3
                 END-IF
           GO TO K65-LESFT023.
-          
+
           CLOSE SFT073
            .
-       2850-CONSULTA-ARQ-NOTA-EXIT.
-           EXIT.     
-           
+       2851-EXTRAI-ARQ-NOTA-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------*
       * CAAARGA	 			                              *
       *---------------------------------------------------------------*	
        2877-CARGA-COM021			SECTION.
           INITIALIZE                            OM021-RECORDK
-          
+
        	  DISPLAY TELA-LIMPA
           DISPLAY TELA-02
-          
-********  OPEN OUTPUT COM021
-********* CLOSE COM021
-          
+
           OPEN I-O COM021
+          IF WORK-FSTATUS  NOT EQUAL "00"
+             DISPLAY "ERRO ABRIR COM021"        AT 1723
+          END-IF
+
+          OPEN INPUT  CARGA
+          IF WORK-FSTATUS  NOT EQUAL "00"
+             DISPLAY "ERRO ABRIR CARGA"        AT 1723
+          END-IF
           .
-********  OPEN INPUT  CARGA
-********  IF WORK-FSTATUS  NOT EQUAL "00"
-********     DISPLAY "ERRO ABRIR CARGA"        AT 1723
-********  END-IF .         
-         
+
+      *   Rolagem trimestral: o saldo acumulado de cada trimestre
+      *   empurra o trimestre anterior uma posicao (01->02->03->04,
+      *   o mais antigo em 04 e descartado) e o novo periodo lido do
+      *   arquivo de carga assume a posicao 01. Vendedor sem registro
+      *   ainda em COM021 e incluido.
           K65-LECARGA.
-************** READ CARGA NEXT WITH IGNORE LOCK  AT  END
-               READ COM021 NEXT WITH IGNORE LOCK  AT  END
-            		CLOSE   COM021 
-************CLOSE   COM021 CARGA
-	                GO  TO  2877-CARGA-COM021-EXIT.
-************************MOVE	XLS-CODVEND	TO OM021-CODVEND
-************************MOVE	XLS-FILIAL	TO OM021-FILIALL
-************************MOVE	XLS-SLDACUM	TO OM021-SLDACUM01
-************************MOVE	180,00 		TO OM021-SLDRESE01
-************************MOVE	ZEROS		TO OM021-SLDACUM02
-************************MOVE	ZEROS		TO OM021-SLDRESE02
-************************MOVE	ZEROS		TO OM021-SLDACUM03
-************************MOVE	ZEROS		TO OM021-SLDRESE03
-************************MOVE	XLS-SLDACUM    	TO OM021-SLDACUM04
-************************MOVE	ZEROS 		TO OM021-SLDRESE04
-************************WRITE OM021-REGISTR 
-		MOVE OM021-SLDACUM01            TO OM021-SLDACUM04
-		REWRITE OM021-REGISTR
-                
+               READ CARGA NEXT WITH IGNORE LOCK  AT  END
+                    CLOSE   COM021 CARGA
+	            GO  TO  2877-CARGA-COM021-EXIT.
+
+               MOVE      XLS-CODVEND         TO OM021-CODVEND
+               READ      COM021 WITH IGNORE LOCK INVALID KEY
+                         INITIALIZE                 OM021-REGISTR
+                         MOVE   XLS-CODVEND          TO OM021-CODVEND
+               END-READ
+
+               MOVE      OM021-SLDACUM03     TO OM021-SLDACUM04
+               MOVE      OM021-SLDRESE03     TO OM021-SLDRESE04
+               MOVE      OM021-SLDACUM02     TO OM021-SLDACUM03
+               MOVE      OM021-SLDRESE02     TO OM021-SLDRESE03
+               MOVE      OM021-SLDACUM01     TO OM021-SLDACUM02
+               MOVE      OM021-SLDRESE01     TO OM021-SLDRESE02
+               MOVE      XLS-FILIAL          TO OM021-FILIALL
+               MOVE      XLS-SLDACUM         TO OM021-SLDACUM01
+               MOVE      ZEROS               TO OM021-SLDRESE01
+               MOVE      SIST-ANOCOMPL       TO OM021-DTULTATU (1:4)
+               MOVE      SIST-MESSSSS        TO OM021-DTULTATU (5:2)
+               MOVE      SIST-DIAAAAA        TO OM021-DTULTATU (7:2)
+
+               IF        WORK-FSTATUS EQUAL "23"
+                         WRITE   OM021-REGISTR
+               ELSE
+                         REWRITE OM021-REGISTR
+               END-IF
+
           GO TO K65-LECARGA.
           .
        2877-CARGA-COM021-EXIT.
-           EXIT.  
+           EXIT.
            
       *---------------------------------------------------------------*
       * Gera arq itens			                              *
       *---------------------------------------------------------------*	
        2888-GERA-ARQ-RESERVA			SECTION.
-          INITIALIZE                            OM020-RECORD2
-          
-          MOVE "SIM"                            TO WORK-FLAG-PRIMEIRA 
        	  DISPLAY TELA-LIMPA
           DISPLAY TELA-02
-          
+
+      *   Ano de referencia da apuracao trimestral: os quatro         *
+      *   trimestres do acumulado dizem respeito a um unico ano,      *
+      *   informado pelo operador (default = ano corrente), para      *
+      *   nao somar o mesmo trimestre de anos diferentes no mesmo     *
+      *   totalizador.
+          MOVE SIST-ANOCOMPL                    TO WORK-CONS-ANO
+          DISPLAY "Ano de Referencia:"          AT 1523
+          DISPLAY WORK-CONS-ANO                 AT 1560
+          ACCEPT   WORK-CONS-ANO                AT 1560 WITH UPPER
+                                       AUTO-SKIP HIGHLIGHT
+
+          PERFORM 2887-EXECUTA-ARQ-RESERVA
+          .
+       2888-GERA-ARQ-RESERVA-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Executa a apuracao trimestral para o ano em WORK-CONS-ANO     *
+      * (usada tanto pela consulta interativa quanto pela batelada    *
+      * consolidada)                                                  *
+      *---------------------------------------------------------------*
+       2887-EXECUTA-ARQ-RESERVA		SECTION.
+          INITIALIZE                            OM020-RECORD2
+          INITIALIZE                            WORK-DETLC WORK-SLDAC
+
+          MOVE "SIM"                            TO WORK-FLAG-PRIMEIRA
+
           OPEN OUTPUT ARQXLS4
-          
+
           OPEN INPUT  COM020
           IF WORK-FSTATUS  NOT EQUAL "00"
              DISPLAY "ERRO ABRIR COM020"        AT 1723
-          END-IF          
-          
+          END-IF
+
           START  COM020 KEY IS   >=   OM020-RECORD2 INVALID KEY
-          GO TO               2888-GERA-ARQ-RESERVA-EXIT.
-          
+          GO TO               2887-EXECUTA-ARQ-RESERVA-EXIT.
+
           K65-LECOM020.
 	      READ  COM020 NEXT WITH IGNORE LOCK  AT  END
-	        CLOSE   COM020 ARQXLS4 
-                GO  TO  2888-GERA-ARQ-RESERVA-EXIT.
-                
+	        IF    WORK-FLAG-PRIMEIRA NOT EQUAL "SIM"
+	              PERFORM 2890-FECHA-ACUMULADO
+	        END-IF
+	        CLOSE   COM020 ARQXLS4
+                GO  TO  2887-EXECUTA-ARQ-RESERVA-EXIT.
+
                 IF WORK-FLAG-PRIMEIRA EQUAL "SIM"
 	           MOVE OM020-CODVEND      TO WORK-CODVEND-ANT
-	           MOVE "NAO"              TO WORK-FLAG-PRIMEIRA 
-	        END-IF   
-	        
+	           MOVE "NAO"              TO WORK-FLAG-PRIMEIRA
+	        END-IF
+
 		IF OM020-CODVEND NOT EQUAL  WORK-CODVEND-ANT
-                   MOVE  WORK-CODVEND-ANT       TO DET-CODVENDED
-		   WRITE XLS-REGISTR4 	   FROM DET-ACUMULADO
+		   PERFORM 2890-FECHA-ACUMULADO
 		   MOVE  OM020-CODVEND      TO WORK-CODVEND-ANT
-		   INITIALIZE DET-ACUMULADO
-		END-IF	        
-	        
+		END-IF
+
+                PERFORM 2889-ACUMULA-RESERVA
+
           GO TO K65-LECOM020.
-          
-          CLOSE COM020                 
+
            .
-       2888-GERA-ARQ-RESERVA-EXIT.
-           EXIT.  
+       2887-EXECUTA-ARQ-RESERVA-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Acumula saldo e lancamento do movimento no trimestre a que    *
+      * pertence (mes de venda), para o vendedor da quebra corrente   *
+      *---------------------------------------------------------------*
+       2889-ACUMULA-RESERVA			SECTION.
+      *    So acumula o movimento se ele for do ano de referencia da
+      *    apuracao (OM020-ANOEMES = AAAAMM); do contrario, o mesmo
+      *    trimestre de anos diferentes acabaria somado no mesmo
+      *    totalizador.
+           IF OM020-ANOEMES (1:4) NOT EQUAL WORK-CONS-ANO
+              GO TO 2889-ACUMULA-RESERVA-EXIT
+           END-IF
+
+           EVALUATE TRUE
+              WHEN OM020-ANOEMES (5:2) <= 03
+                 ADD      OM020-VLRTOTA      TO WORK-DETLC01
+                 IF       OM020-E-CREDITO
+                          ADD      OM020-VLRTOTA   TO   WORK-SLDAC01
+                 ELSE
+                          SUBTRACT OM020-VLRTOTA   FROM WORK-SLDAC01
+                 END-IF
+              WHEN OM020-ANOEMES (5:2) <= 06
+                 ADD      OM020-VLRTOTA      TO WORK-DETLC02
+                 IF       OM020-E-CREDITO
+                          ADD      OM020-VLRTOTA   TO   WORK-SLDAC02
+                 ELSE
+                          SUBTRACT OM020-VLRTOTA   FROM WORK-SLDAC02
+                 END-IF
+              WHEN OM020-ANOEMES (5:2) <= 09
+                 ADD      OM020-VLRTOTA      TO WORK-DETLC03
+                 IF       OM020-E-CREDITO
+                          ADD      OM020-VLRTOTA   TO   WORK-SLDAC03
+                 ELSE
+                          SUBTRACT OM020-VLRTOTA   FROM WORK-SLDAC03
+                 END-IF
+              WHEN OTHER
+                 ADD      OM020-VLRTOTA      TO WORK-DETLC04
+                 IF       OM020-E-CREDITO
+                          ADD      OM020-VLRTOTA   TO   WORK-SLDAC04
+                 ELSE
+                          SUBTRACT OM020-VLRTOTA   FROM WORK-SLDAC04
+                 END-IF
+           END-EVALUATE
+           .
+       2889-ACUMULA-RESERVA-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Grava o acumulado do vendedor da quebra corrente e reinicia   *
+      * os contadores para o proximo vendedor                         *
+      *---------------------------------------------------------------*
+       2890-FECHA-ACUMULADO			SECTION.
+           MOVE  WORK-CODVEND-ANT       TO DET-CODVENDED
+           MOVE  WORK-SLDAC01           TO DET-SLDACUM01
+           MOVE  WORK-SLDAC02           TO DET-SLDACUM02
+           MOVE  WORK-SLDAC03           TO DET-SLDACUM03
+           MOVE  WORK-SLDAC04           TO DET-SLDACUM04
+           MOVE  WORK-DETLC01           TO DET-LANCAME01
+           MOVE  WORK-DETLC02           TO DET-LANCAME02
+           MOVE  WORK-DETLC03           TO DET-LANCAME03
+           MOVE  WORK-DETLC04           TO DET-LANCAME04
+           WRITE XLS-REGISTR4           FROM DET-ACUMULADO
+           INITIALIZE                   DET-ACUMULADO
+           INITIALIZE                   WORK-DETLC WORK-SLDAC
+           .
+       2890-FECHA-ACUMULADO-EXIT.
+           EXIT.
       *---------------------------------------------------------------*
       * Consulta arq reserva por cod vend                             *
       *---------------------------------------------------------------*	
@@ -820,66 +1182,154 @@
           INITIALIZE                            OM020-RECORD2
        	  DISPLAY TELA-LIMPA
           DISPLAY TELA-02
-          
+
           OPEN I-O  COM020
           IF WORK-FSTATUS  NOT EQUAL "00"
              DISPLAY "ERRO ABRIR COM020"        AT 1723
-          END-IF          
-          
+          END-IF
+
+      *   Codigo do vendedor = 0 recalcula todos os vendedores, sem
+      *   parar a cada lancamento (rotina de lote); qualquer outro
+      *   valor mantem a conferencia lancamento a lancamento.
+          DISPLAY "Cod. Vendedor (0=todos):"    AT 1523
   	  ACCEPT WORK-CODVEND   	   	AT 1540 WITH UPPER
-                                    	        AUTO-SKIP HIGHLIGHT  
-                                    	        
+                                    	        AUTO-SKIP HIGHLIGHT
+
+          IF WORK-CODVEND EQUAL ZEROS
+             MOVE "S"                          TO WORK-RECALCULA-TODOS
+          ELSE
+             MOVE "N"                          TO WORK-RECALCULA-TODOS
+          END-IF
+
           MOVE WORK-CODVEND 	                TO OM020-CODVEND
-                                    	        
+
           IF ESC
              MOVE ZEROS                 TO WORK-TIPTECL
-             MOVE 01                    TO WORK-CDTECL1          
-             GO TO 2900-CONSULTA-ARQ-RESERVA-EXIT	
+             MOVE 01                    TO WORK-CDTECL1
+             GO TO 2900-CONSULTA-ARQ-RESERVA-EXIT
           END-IF
-                                    	        
+
+      *   Saldo acumulado e saldo do trimestre sao recalculados aqui em
+      *   lote, movimento a movimento na ordem da chave, em vez de
+      *   digitados manualmente pelo operador. O valor calculado fica
+      *   em tela ao lado do valor anterior; a digitacao manual so e
+      *   usada quando o operador quer sobrepor o calculo.
+          MOVE ZEROS                          TO WORK-SLDAC-ACUM
+          MOVE ZEROS                          TO WORK-SLDAC-TRIM
+          MOVE ZEROS                          TO WORK-TRIM-ANT
+          MOVE ZEROS                          TO WORK-ANO-ANT
+
           START  COM020 KEY IS   >=   OM020-RECORD2 INVALID KEY
           GO TO               2900-CONSULTA-ARQ-RESERVA-EXIT.
-          
+
           K65-LECOM020.
 	      READ  COM020 NEXT WITH IGNORE LOCK  AT  END
 	        CLOSE   COM020
                 GO  TO  2900-CONSULTA-ARQ-RESERVA-EXIT.
-                
-               	   IF OM020-CODVEND NOT EQUAL WORK-CODVEND
+
+               	   IF WORK-RECALCULA-TODOS EQUAL "N"
+               	      AND OM020-CODVEND NOT EQUAL WORK-CODVEND
                	      CLOSE COM020
                	      GO TO 2900-CONSULTA-ARQ-RESERVA
-               	   END-IF                
-                
+               	   END-IF
+
+                   IF OM020-CODVEND NOT EQUAL WORK-CODVEND-ANT
+                      MOVE ZEROS                    TO WORK-SLDAC-ACUM
+                      MOVE ZEROS                    TO WORK-SLDAC-TRIM
+                      MOVE ZEROS                    TO WORK-TRIM-ANT
+                      MOVE ZEROS                    TO WORK-ANO-ANT
+                      MOVE OM020-CODVEND            TO WORK-CODVEND-ANT
+                   END-IF
+
+                   MOVE OM020-SLDACUM        TO WORK-SLDACUM-ANTIGO
+                   MOVE OM020-SLDTRIM        TO WORK-SLDTRIM-ANTIGO
+
+                   PERFORM 2901-RECALCULA-SALDO
+
                    DISPLAY "OM020-CODVEND:"  AT 1523
 		   DISPLAY  OM020-CODVEND    AT 1540
 		   DISPLAY "OM020-DEBCRED:"  AT 1623
 		   DISPLAY  OM020-DEBCRED    AT 1640
 		   DISPLAY "OM020-VLRTOTA:"  AT 1723
-		   DISPLAY  OM020-VLRTOTA    AT 1740		   
+		   DISPLAY  OM020-VLRTOTA    AT 1740
 		   DISPLAY "OM020-VLRPARC:"  AT 1823
-		   DISPLAY  OM020-VLRPARC    AT 1840	
+		   DISPLAY  OM020-VLRPARC    AT 1840
 		   DISPLAY "OM020-DTLANCA:"  AT 1923
 		   DISPLAY  OM020-DTLANCA    AT 1940
-		   
-		   DISPLAY "OM020-SLDACUM:"  AT 2023
-                   DISPLAY  OM020-SLDACUM    AT 2040
-		   
-		   DISPLAY "OM020-SLDTRIM:"  AT 2123
-	           DISPLAY  OM020-SLDTRIM    AT 2140
-	           
-	           ACCEPT   OM020-SLDACUM    AT 2040
-		   ACCEPT   OM020-SLDTRIM    AT 2140		   
-		   
-		   REWRITE OM020-REGISTR            
+
+		   DISPLAY "SLDACUM Anterior:" AT 2023
+                   DISPLAY  WORK-SLDACUM-ANTIGO AT 2041
+		   DISPLAY "SLDACUM Calculado:" AT 2123
+                   DISPLAY  OM020-SLDACUM      AT 2142
+
+		   DISPLAY "SLDTRIM Anterior:" AT 2223
+	           DISPLAY  WORK-SLDTRIM-ANTIGO AT 2241
+		   DISPLAY "SLDTRIM Calculado:" AT 2323
+	           DISPLAY  OM020-SLDTRIM      AT 2342
+
+      *   Confere o calculo; ESC mantem o valor calculado, digitar um
+      *   valor sobrepoe o calculo (ex.: acerto manual pontual).
+                   IF WORK-RECALCULA-TODOS EQUAL "N"
+                      DISPLAY "Sobrepor SLDACUM (ESC mantem):" AT 2423
+                      ACCEPT   OM020-SLDACUM       AT 2454 WITH UPPER
+                                                   AUTO-SKIP HIGHLIGHT
+                      IF NOT ESC
+                         DISPLAY "Sobrepor SLDTRIM (ESC mantem):" AT 2523
+                         ACCEPT   OM020-SLDTRIM    AT 2554 WITH UPPER
+                                                   AUTO-SKIP HIGHLIGHT
+                      END-IF
+                   END-IF
+
+		   REWRITE OM020-REGISTR
 		   MOVE OM020-SLDTRIM	     TO WORK-SLDANT
 		   DISPLAY "Saldo Anterior: " AT 1550
 		   DISPLAY WORK-SLDANT        AT 1566
           GO TO K65-LECOM020.
-          
-          CLOSE COM020
+
            .
        2900-CONSULTA-ARQ-RESERVA-EXIT.
-           EXIT.    
+           EXIT.
+      *---------------------------------------------------------------*
+      * Recalcula o saldo acumulado e o saldo do trimestre do         *
+      * lancamento corrente, encadeando com o lancamento anterior do  *
+      * mesmo vendedor                                                *
+      *---------------------------------------------------------------*
+       2901-RECALCULA-SALDO			SECTION.
+           EVALUATE TRUE
+              WHEN OM020-MESSVEN <= 03
+                 MOVE 1                        TO WORK-TRIM-ATU
+              WHEN OM020-MESSVEN <= 06
+                 MOVE 2                        TO WORK-TRIM-ATU
+              WHEN OM020-MESSVEN <= 09
+                 MOVE 3                        TO WORK-TRIM-ATU
+              WHEN OTHER
+                 MOVE 4                        TO WORK-TRIM-ATU
+           END-EVALUATE
+
+      *    O trimestre por si so nao basta: um vendedor agricola (vide
+      *    FT073-AGRICUL) repete o mesmo trimestre calendario em anos
+      *    diferentes, e sem comparar o ano tambem o saldo do
+      *    trimestre acabaria somando movimentos de anos distintos.
+           IF WORK-TRIM-ATU NOT EQUAL WORK-TRIM-ANT
+              OR OM020-ANOEMES (1:4) NOT EQUAL WORK-ANO-ANT
+              MOVE ZEROS                       TO WORK-SLDAC-TRIM
+              MOVE WORK-TRIM-ATU                TO WORK-TRIM-ANT
+              MOVE OM020-ANOEMES (1:4)          TO WORK-ANO-ANT
+           END-IF
+
+           IF OM020-E-CREDITO
+              ADD      OM020-VLRTOTA   TO   WORK-SLDAC-ACUM
+              ADD      OM020-VLRTOTA   TO   WORK-SLDAC-TRIM
+           ELSE
+              SUBTRACT OM020-VLRTOTA   FROM WORK-SLDAC-ACUM
+              SUBTRACT OM020-VLRTOTA   FROM WORK-SLDAC-TRIM
+           END-IF
+
+           MOVE WORK-SLDAC-ACUM               TO OM020-SLDACUM
+           MOVE WORK-SLDAC-TRIM               TO OM020-SLDTRIM
+           .
+       2901-RECALCULA-SALDO-EXIT.
+           EXIT.
            
       *---------------------------------------------------------------*
       * INCLUI arq COM021		                              *
@@ -1140,40 +1590,135 @@
           
            .
        2977-GERA-ARQ-SFT006-EXIT.
-           EXIT.              
-           
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Batelada consolidada das tres extracoes (itens SCE001, SFT006 *
+      * e nota fiscal SFT073), com ponto de controle em disco para    *
+      * retomar da etapa onde parou, caso a batelada seja interrom-   *
+      * pida antes de terminar, em vez de reprocessar tudo de novo.   *
+      *---------------------------------------------------------------*
+       2978-BATCH-EXTRACOES			SECTION.
+           MOVE ZEROS                          TO BATCTL-ETAPA
+
+           OPEN INPUT BATCTL
+           IF WORK-FSTATUS EQUAL "00"
+              READ BATCTL NEXT WITH IGNORE LOCK AT END
+                   MOVE ZEROS               TO BATCTL-ETAPA
+              END-READ
+              CLOSE BATCTL
+           END-IF
+
+           DISPLAY TELA-LIMPA
+           DISPLAY TELA-02
+           DISPLAY "Batelada de extracoes - retomando da etapa:" AT 1523
+           DISPLAY BATCTL-ETAPA                                  AT 1567
+
+           IF BATCTL-ETAPA < 1
+              PERFORM 2950-GERA-ARQ-ITENS
+              MOVE 1                          TO BATCTL-ETAPA
+              PERFORM 2979-GRAVA-CHECKPOINT
+           END-IF
+
+           IF BATCTL-ETAPA < 2
+              PERFORM 2977-GERA-ARQ-SFT006
+              MOVE 2                          TO BATCTL-ETAPA
+              PERFORM 2979-GRAVA-CHECKPOINT
+           END-IF
+
+           IF BATCTL-ETAPA < 3
+      *      Empresa/filial/situacao agricola da extracao de nota
+      *      assumem os valores padrao nesta chamada em lote, ja que
+      *      nao ha operador para responder o ACCEPT interativo.
+              MOVE 2                          TO WORK-CONS-EMPRESA
+              MOVE ZEROS                      TO WORK-CONS-FILIAL
+              MOVE "A"                        TO WORK-CONS-AGRICUL
+              PERFORM 2851-EXTRAI-ARQ-NOTA
+              MOVE 3                          TO BATCTL-ETAPA
+              PERFORM 2979-GRAVA-CHECKPOINT
+           END-IF
+
+           IF BATCTL-ETAPA < 4
+      *      Ano de referencia da apuracao trimestral assume o ano
+      *      corrente nesta chamada em lote, ja que nao ha operador
+      *      para responder o ACCEPT interativo.
+              MOVE SIST-ANOCOMPL               TO WORK-CONS-ANO
+              PERFORM 2887-EXECUTA-ARQ-RESERVA
+              MOVE 4                          TO BATCTL-ETAPA
+              PERFORM 2979-GRAVA-CHECKPOINT
+           END-IF
+
+           MOVE ZEROS                          TO BATCTL-ETAPA
+           PERFORM 2979-GRAVA-CHECKPOINT
+
+           DISPLAY "Batelada de extracoes concluida."  AT 1623
+           PERFORM D00-DELAYSSS
+           .
+       2978-BATCH-EXTRACOES-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Grava em disco a ultima etapa concluida da batelada           *
+      *---------------------------------------------------------------*
+       2979-GRAVA-CHECKPOINT			SECTION.
+           OPEN OUTPUT BATCTL
+           IF WORK-FSTATUS NOT EQUAL "00"
+              DISPLAY "ERRO AO GRAVAR CHECKPOINT DA BATELADA - FSTATUS "
+                      WORK-FSTATUS                          AT 2301
+              GO TO 2979-GRAVA-CHECKPOINT-EXIT
+           END-IF
+
+           WRITE BATCTL-REGISTR
+           IF WORK-FSTATUS NOT EQUAL "00"
+              DISPLAY "ERRO AO GRAVAR CHECKPOINT DA BATELADA - FSTATUS "
+                      WORK-FSTATUS                          AT 2301
+           END-IF
+           CLOSE BATCTL
+           .
+       2979-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------*
       * CONSULTA SFT072
       *---------------------------------------------------------------*	
        2999-CONSULTA-SFT072			SECTION.
           INITIALIZE                            FT072-RECORDK
-          
+
        	  DISPLAY TELA-LIMPA
           DISPLAY TELA-02
-          
+
+          PERFORM 2998-CARREGA-WATCH072
+
           OPEN INPUT  SFT072
           IF WORK-FSTATUS  NOT EQUAL "00"
              DISPLAY "ERRO ABRIR SFT072"        AT 1723
-          END-IF          
-                                     	        
+          END-IF
+
           START  SFT072 KEY IS   >=   FT072-RECORDK INVALID KEY
+          CLOSE  SFT072 WATCH072
           GO TO               2999-CONSULTA-SFT072-EXIT.
-          
+
           K65-LESFT072.
 	      READ  SFT072 NEXT WITH IGNORE LOCK  AT  END
-	        CLOSE   SFT072
-	        GO TO   2999-CONSULTA-SFT072-EXIT. 
-	        
-	        IF (FT072-CGCECPF EQUAL 50060 OR 
-	           50001 OR 50002 OR 50003 OR
-	           50004 OR 50005 OR 50006) AND 
-	           FT072-SERIENF NOT EQUAL "DO"
+	        CLOSE   SFT072 WATCH072
+	        GO TO   2999-CONSULTA-SFT072-EXIT.
+
+      *   A lista de CGC/CPF em vigilancia e a serie que cada um
+      *   dispensa da vigilancia deixaram de ser fixas no programa e
+      *   passaram para o arquivo WATCH072, consultado por chave a
+      *   cada nota lida.
+	        MOVE FT072-CGCECPF                  TO WATCH-CGCECPF
+	        READ WATCH072 WITH IGNORE LOCK INVALID KEY
+	             INITIALIZE                     WATCH072-REGISTR
+	        END-READ
+
+	        IF WORK-FSTATUS NOT EQUAL "23" AND
+	           FT072-SERIENF NOT EQUAL WATCH-SERIEXC
 	           DISPLAY "FT072-CGCECPF: "	AT 1730
 		   DISPLAY FT072-CGCECPF	AT 1745
-		
-		   DISPLAY "FT072-EMPRESA: "	AT 1830	
+
+		   DISPLAY "FT072-EMPRESA: "	AT 1830
 	           DISPLAY FT072-EMPRESA	AT 1845
-	        
+
 	           DISPLAY "FT072-FILIALL: "	AT 1930
 		   DISPLAY FT072-FILIALL	AT 1945
 
@@ -1181,17 +1726,53 @@
 		   DISPLAY FT072-NRNOTAS	AT 2045
 
 	           DISPLAY "FT072-SERIENF: "	AT 2130
-		   DISPLAY FT072-SERIENF	AT 2145		   
-		   
+		   DISPLAY FT072-SERIENF	AT 2145
+
 		   STOP " <ENTER> "
-		END-IF   
-             
+		END-IF
+
           GO TO K65-LESFT072.
-          
+
            .
        2999-CONSULTA-SFT072-EXIT.
-           EXIT.             
-          
+           EXIT.
+      *---------------------------------------------------------------*
+      * Abre a lista de vigilancia de CGC/CPF; na primeira execucao,  *
+      * quando o arquivo ainda nao existe, semeia com a lista que     *
+      * antes ficava fixa no programa                                 *
+      *---------------------------------------------------------------*
+       2998-CARREGA-WATCH072			SECTION.
+           OPEN INPUT WATCH072
+           IF WORK-FSTATUS NOT EQUAL "00"
+              PERFORM 2997-SEMEIA-WATCH072
+           END-IF
+           .
+       2998-CARREGA-WATCH072-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       2997-SEMEIA-WATCH072			SECTION.
+           OPEN OUTPUT WATCH072
+           MOVE 50060                          TO WATCH-CGCECPF
+           MOVE "DO"                           TO WATCH-SERIEXC
+           WRITE WATCH072-REGISTR
+           MOVE 50001                          TO WATCH-CGCECPF
+           WRITE WATCH072-REGISTR
+           MOVE 50002                          TO WATCH-CGCECPF
+           WRITE WATCH072-REGISTR
+           MOVE 50003                          TO WATCH-CGCECPF
+           WRITE WATCH072-REGISTR
+           MOVE 50004                          TO WATCH-CGCECPF
+           WRITE WATCH072-REGISTR
+           MOVE 50005                          TO WATCH-CGCECPF
+           WRITE WATCH072-REGISTR
+           MOVE 50006                          TO WATCH-CGCECPF
+           WRITE WATCH072-REGISTR
+           CLOSE WATCH072
+           OPEN INPUT WATCH072
+           .
+       2997-SEMEIA-WATCH072-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------*
       * Rotina de Delay  (TEMPO)				      *
       *---------------------------------------------------------------*	      
