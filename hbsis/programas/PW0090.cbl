@@ -3,9 +3,9 @@
       *---------------------------------------------------------------*
        program-id.            		pw0090.
        security.
-      *---------------------------------------------------------------* 
+      *---------------------------------------------------------------*
        environment            		division.
-      *---------------------------------------------------------------* 
+      *---------------------------------------------------------------*
        configuration          		section.
       *---------------------------------------------------------------*
        special-names.
@@ -17,10 +17,29 @@
       *---------------------------------------------------------------*
 	    select arqxls     assign work-nomearq
 	                      organization is line sequential
-               		      file status  is work-fstatus.               		      
-               		      
-          
-             
+               		      file status  is work-fstatus.
+
+	   *> Cliente (mesmo layout usado pelo pw0010; caminho recebido do
+	   *> pw0010 via linkage; file status proprio, nao compartilhado
+	   *> com o vendedor)
+	   copy "/hbsis/selects/arq-cliente.sl"
+	        replacing ==ARQ-CLIENTE-CAMINHO==
+	              by  ==lk0090-arq-cliente==
+	              ==ARQ-CLIENTE-STATUS==
+	              by  ==ws-resultado-cli==.
+	   *> Vendedor (idem, caminho recebido via linkage)
+	   copy "/hbsis/selects/arq-vendedor.sl"
+	        replacing ==ARQ-VENDEDOR-CAMINHO==
+	              by  ==lk0090-arq-vendedor==
+	              ==ARQ-VENDEDOR-STATUS==
+	              by  ==ws-resultado-vend==.
+	   *> Relatorio de distribuicao (caminho recebido do pw0010)
+	   select arq-rel-distrib assign to lk0090-arq-relatorio
+	         organization         is line sequential
+	         file status          is ws-resultado-rel.
+	   *> Controle de execucao (um registro por execucao, em anexo)
+	   copy "/hbsis/selects/arq-ctrl-pw0090.sl".
+
       *---------------------------------------------------------------*
        data                   		division.
       *---------------------------------------------------------------*
@@ -33,63 +52,120 @@
 	   05  xls-ordcarg         	pic x(002).
     	   05  xls-filler2         	pic x(001).
 	   05  xls-sqcarga         	pic x(003).
-    	   05  xls-filler3         	pic x(001).       
-         
-           
+    	   05  xls-filler3         	pic x(001).
+
+	   *> Cliente
+	   copy "/hbsis/fds/arq-cliente.fd".
+	   *> Vendedor
+	   copy "/hbsis/fds/arq-vendedor.fd".
+
+	   fd  arq-rel-distrib
+	       label record is standard.
+	   01  rel-distrib-linha        pic x(132).
+
+	   *> Controle de execucao
+	   copy "/hbsis/fds/arq-ctrl-pw0090.fd".
+
       *---------------------------------------------------------------*
        working-storage        		section.
-      *---------------------------------------------------------------*   
-      
-       77  work-separar       	    	pic x(080) value all "".
+      *---------------------------------------------------------------*
+       77  work-separar       	    	pic x(080) value all "".
        77  work-hifennn       	    	pic x(080) value all "-".
        77  work-fstatus       	    	pic x(002) value spaces.
        77  work-confirm       	    	pic x(001) value spaces.
-       77  work-opcao          	    	pic 9(001) value zeros.       
+       77  work-opcao          	    	pic 9(001) value zeros.
        77  work-delayss       	    	pic x(001) value spaces.
        77  work-arquivo                 pic x(006) value spaces.
-       
+
        01  work-area.
-	   03 work-mestemp     	    	pic 9(002) value zeros.  
-	   03 work-flag-primeira	pic x(003) value spaces.   
+	   03 work-mestemp     	    	pic 9(002) value zeros.
+	   03 work-flag-primeira	pic x(003) value spaces.
        	   03 work-limpar               pic x(060) value spaces.
        	   03 work-sldacum		pic --.--9,99.
        	   03 work-prioridade           pic 9(007) value zeros.
-   	   03 work-cab		        pic x(060) value spaces.  
+   	   03 work-cab		        pic x(060) value spaces.
+
+       77  ws-resultado-cli             pic x(002) value spaces.
+       77  ws-resultado-vend            pic x(002) value spaces.
+       77  ws-resultado-rel             pic x(002) value spaces.
+       77  ws-ctrl-status               pic x(002) value spaces.
+
+      *---- controle das leituras (nao usar o file status compartilhado
+      *     entre cliente e vendedor como condicao de saida dos loops) -
+       77  wk-fim-cli                   pic x(001) value "N".
+	   88  wk-nao-fim-cli                  value "N".
+	   88  wk-tem-fim-cli                  value "S".
+       77  wk-fim-vend                  pic x(001) value "N".
+	   88  wk-nao-fim-vend                 value "N".
+	   88  wk-tem-fim-vend                 value "S".
+
+      *---- calculo da distancia (formula de haversine) -----------------
+       77  wk-pi                        comp-2 value 3,14159265358979.
+       77  wk-raio-terra-km             comp-2 value 6371,0.
+       77  wk-dist-inicial              comp-2 value 999999,0.
+       01  wk-calc-distancia.
+	   05  wk-lat1-rad                 comp-2.
+	   05  wk-lon1-rad                 comp-2.
+	   05  wk-lat2-rad                 comp-2.
+	   05  wk-lon2-rad                 comp-2.
+	   05  wk-dlat                     comp-2.
+	   05  wk-dlon                     comp-2.
+	   05  wk-sen-dlat                 comp-2.
+	   05  wk-sen-dlon                 comp-2.
+	   05  wk-cos-lat1                 comp-2.
+	   05  wk-cos-lat2                 comp-2.
+	   05  wk-haversine-a              comp-2.
+	   05  wk-haversine-c              comp-2.
+	   05  wk-dist-km                  comp-2.
+	   05  wk-dist-menor               comp-2.
 
-             
-      *---------------------------------------------------------------*	   
+       01  wk-vend-menor.
+	   05  wk-vend-menor-cod           pic 9(005).
+	   05  wk-vend-menor-nome          pic x(035).
+       77  wk-dist-edicao               pic zzzzz9,99.
+
+      *---- controle de inicio/fim da execucao do batch ------------------
+       01  wk-timestamp.
+	   05  wk-ts-data                  pic 9(008).
+	   05  wk-ts-hora                  pic 9(006).
+       77  wk-ts-hora8                     pic 9(008) value zeros.
+
+      *---------------------------------------------------------------*
+       linkage                 		section.
+      *---------------------------------------------------------------*
+       copy "/hbsis/works/wk-pw0090".
+      *---------------------------------------------------------------*
        screen 				section.
-      *---------------------------------------------------------------*       
+      *---------------------------------------------------------------*
        01 tela-limpa.
 	  02 line 14 col 01 pic x(70) 	using work-limpar.
-	  02 line 15 col 01 pic x(70) 	using work-limpar.	 
-	  02 line 16 col 01 pic x(70) 	using work-limpar.	 
-	  02 line 17 col 01 pic x(70) 	using work-limpar.	 
-	  02 line 18 col 01 pic x(70) 	using work-limpar.	 
-	  02 line 19 col 01 pic x(70) 	using work-limpar.	 	 
+	  02 line 15 col 01 pic x(70) 	using work-limpar.
+	  02 line 16 col 01 pic x(70) 	using work-limpar.
+	  02 line 17 col 01 pic x(70) 	using work-limpar.
+	  02 line 18 col 01 pic x(70) 	using work-limpar.
+	  02 line 19 col 01 pic x(70) 	using work-limpar.
 	  02 line 20 col 01 pic x(70) 	using work-limpar.
 	  02 line 21 col 01 pic x(70) 	using work-limpar.
 	  02 line 22 col 01 pic x(70) 	using work-limpar.
 
-           			            
+
        01 tela-01.
-	  02 line 15 col 22 value "".
-          02 line 16 col 22 value "                               ".
-	  02 line 17 col 22 value "                               ".
-          02 line 18 col 22 value "                               ".
-          02 line 19 col 22 value "                               ".
-          02 line 20 col 22 value "                               ".          
-          02 line 21 col 22 value "                               ".                    
-	  02 line 22 col 22 value "".         
-         
-      *---------------------------------------------------------------*
-       procedure 			division .
+	  02 line 15 col 22 value "".
+          02 line 16 col 22 value "                               ".
+	  02 line 17 col 22 value "                               ".
+          02 line 18 col 22 value "                               ".
+          02 line 19 col 22 value "                               ".
+          02 line 20 col 22 value "                               ".
+          02 line 21 col 22 value "                               ".
+	  02 line 22 col 22 value "".
+
+      *---------------------------------------------------------------*
+       procedure 			division  using lk-pw0090.
       *---------------------------------------------------------------*
        0000-principal    		section.
-	    
-	    perform 1000-inicializa  
-	    perform 2000-processa 
-	      	    until   work-opcao  equal 9 or esc
+
+	    perform 1000-inicializa
+	    perform 2000-processa
 	    perform 3000-finaliza
 	    .
        0000-principal-exit.
@@ -98,27 +174,221 @@
       * inicializacao						      					  *
       *---------------------------------------------------------------*
        1000-inicializa			section.
-           
-  	   .
-	   1000-inicializa-exit.
+
+	   move zeros to lk0090-qtd-clientes lk0090-qtd-distrib
+	   move "OK" to lk0090-status
+
+	   accept wk-ts-data from date yyyymmdd.
+      *   accept from time devolve hhmmssff (8 digitos); aceitar direto
+      *   no campo de 6 digitos manteria so os 6 digitos de ordem baixa
+      *   (mmssff), perdendo a hora.
+	   accept wk-ts-hora8 from time.
+	   move wk-ts-hora8 (1:2)      to wk-ts-hora (1:2)
+	   move wk-ts-hora8 (3:2)      to wk-ts-hora (3:2)
+	   move wk-ts-hora8 (5:2)      to wk-ts-hora (5:2)
+	   move wk-timestamp to lk0090-dt-inicio.
+
+      *   grava desde ja uma linha "em andamento" no controle, para
+      *   que um abend dentro de 2000-processa deixe rastro de que o
+      *   batch foi iniciado e nao concluido (3000-finaliza grava a
+      *   linha definitiva, com o resultado, ao final).
+	   open extend arq-ctrl-pw0090
+	   if ws-ctrl-status equal "00"
+		   move spaces to ctrl0090-linha
+		   string lk0090-dt-inicio         delimited by size
+			      ";"                      delimited by size
+			      "              "         delimited by size
+			      ";"                      delimited by size
+			      lk0090-qtd-clientes      delimited by size
+			      ";"                      delimited by size
+			      lk0090-qtd-distrib       delimited by size
+			      ";"                      delimited by size
+			      "EM ANDAMENTO"           delimited by size
+			      into ctrl0090-linha
+		   end-string
+		   write ctrl0090-linha
+		   close arq-ctrl-pw0090
+	   end-if
+	   .
+	   1000-exit.
 	   exit.
       *---------------------------------------------------------------*
-      * processa  						      						  *
+      * processa - distribui cada cliente ativo para o vendedor mais   *
+      * proximo (menor distancia em linha reta, formula de haversine)  *
       *---------------------------------------------------------------*
        2000-processa   			section.
-				
-   
+
+	   open i-o    arq-cliente
+	   open input  arq-vendedor
+	   open output arq-rel-distrib
+
+	   if ws-resultado-cli not equal "00" or
+	      ws-resultado-vend not equal "00" or
+	      ws-resultado-rel not equal "00"
+		move "ER" to lk0090-status
+      *       fecha os que tiverem aberto com sucesso; o gnucobol
+      *       tolera close de arquivo nao aberto.
+		close arq-cliente
+		close arq-vendedor
+		close arq-rel-distrib
+		exit section
+	   end-if
+
+	   move "Cliente;CNPJ;Vendedor;Nome Vendedor;Distancia(km)"
+		   to rel-distrib-linha
+	   write rel-distrib-linha
+
+	   move "N" to wk-fim-cli
+	   perform 2010-le-cliente until wk-tem-fim-cli
+
+	   close arq-cliente
+	   close arq-vendedor
+	   close arq-rel-distrib
 	   .
-       2000-processa-exit.
-           exit.
-           
+       2000-exit.
+	   exit.
+      *---------------------------------------------------------------*
+       2010-le-cliente			section.
+
+	   read arq-cliente next
+		   at end move "S" to wk-fim-cli
+	   end-read
+
+	   if wk-tem-fim-cli
+		   exit section
+	   end-if
+
+	   if rs-cli-ativo
+		   add 1 to lk0090-qtd-clientes
+		   move wk-dist-inicial to wk-dist-menor
+		   move zeros           to wk-vend-menor-cod
+		   move spaces          to wk-vend-menor-nome
+
+		   move low-values to rs-cod-vend
+		   start arq-vendedor key is >= rs-cod-vend
+			   invalid key move "S" to wk-fim-vend
+			   not invalid key move "N" to wk-fim-vend
+		   end-start
+
+		   perform 2020-le-vendedor until wk-tem-fim-vend
+
+		   if wk-vend-menor-cod not equal zeros
+			   move wk-vend-menor-cod to rs-cod-vend-cli
+			   rewrite rs-arq-cli
+			   perform 2030-grava-linha-distrib
+			   add 1 to lk0090-qtd-distrib
+		   end-if
+	   end-if
+	   .
+       2010-exit.
+	   exit.
+      *---------------------------------------------------------------*
+       2020-le-vendedor			section.
+
+	   read arq-vendedor next
+		   at end move "S" to wk-fim-vend
+	   end-read
+
+	   if wk-tem-fim-vend
+		   exit section
+	   end-if
+
+	   if rs-vend-ativo
+		   perform 2040-calcula-distancia
+
+		   if wk-dist-km < wk-dist-menor
+			   move wk-dist-km  to wk-dist-menor
+			   move rs-cod-vend to wk-vend-menor-cod
+			   move rs-nome     to wk-vend-menor-nome
+		   end-if
+	   end-if
+	   .
+       2020-exit.
+	   exit.
+      *---------------------------------------------------------------*
+      * formula de haversine - distancia em km entre dois pontos       *
+      * definidos por latitude/longitude (graus decimais)              *
+      *---------------------------------------------------------------*
+       2040-calcula-distancia		section.
+
+	   compute wk-lat1-rad = rs-latitude-cli  * wk-pi / 180
+	   compute wk-lon1-rad = rs-longitude-cli * wk-pi / 180
+	   compute wk-lat2-rad = rs-latitude-vend * wk-pi / 180
+	   compute wk-lon2-rad = rs-longitude-vend * wk-pi / 180
+
+	   compute wk-dlat = wk-lat2-rad - wk-lat1-rad
+	   compute wk-dlon = wk-lon2-rad - wk-lon1-rad
+
+	   compute wk-sen-dlat = function sin (wk-dlat / 2)
+	   compute wk-sen-dlon = function sin (wk-dlon / 2)
+
+	   compute wk-cos-lat1 = function cos (wk-lat1-rad)
+	   compute wk-cos-lat2 = function cos (wk-lat2-rad)
+
+	   compute wk-haversine-a =
+		   (wk-sen-dlat * wk-sen-dlat) +
+		   (wk-cos-lat1 * wk-cos-lat2 *
+		    wk-sen-dlon * wk-sen-dlon)
+
+	   compute wk-haversine-c =
+		   2 * function asin (function sqrt (wk-haversine-a))
+
+	   compute wk-dist-km = wk-raio-terra-km * wk-haversine-c
+	   .
+       2040-exit.
+	   exit.
+      *---------------------------------------------------------------*
+       2030-grava-linha-distrib		section.
+
+	   move wk-dist-menor to wk-dist-edicao
+	   move spaces to rel-distrib-linha
+	   string rs-cod-cli          delimited by size
+		      ";"                 delimited by size
+		      rs-cnpj             delimited by size
+		      ";"                 delimited by size
+		      wk-vend-menor-cod   delimited by size
+		      ";"                 delimited by size
+		      wk-vend-menor-nome  delimited by size
+		      ";"                 delimited by size
+		      wk-dist-edicao      delimited by size
+		      into rel-distrib-linha
+	   end-string
+	   write rel-distrib-linha
+	   .
+       2030-exit.
+	   exit.
       *---------------------------------------------------------------*
       * finalizacao						      *
       *---------------------------------------------------------------*
        3000-finaliza			section.
+
+	   accept wk-ts-data from date yyyymmdd.
+	   accept wk-ts-hora8 from time.
+	   move wk-ts-hora8 (1:2)      to wk-ts-hora (1:2)
+	   move wk-ts-hora8 (3:2)      to wk-ts-hora (3:2)
+	   move wk-ts-hora8 (5:2)      to wk-ts-hora (5:2)
+	   move wk-timestamp to lk0090-dt-fim.
+
+	   open extend arq-ctrl-pw0090
+	   if ws-ctrl-status equal "00"
+		   move spaces to ctrl0090-linha
+		   string lk0090-dt-inicio     delimited by size
+			      ";"                  delimited by size
+			      lk0090-dt-fim        delimited by size
+			      ";"                  delimited by size
+			      lk0090-qtd-clientes  delimited by size
+			      ";"                  delimited by size
+			      lk0090-qtd-distrib   delimited by size
+			      ";"                  delimited by size
+			      lk0090-status        delimited by size
+			      into ctrl0090-linha
+		   end-string
+		   write ctrl0090-linha
+		   close arq-ctrl-pw0090
+	   end-if
+
            exit      program
-       	   stop      run
        	   .
-       3000-finaliza-exit.
+       3000-exit.
            exit.
-      *----------------------------fim--------------------------------*
\ No newline at end of file
+      *----------------------------fim--------------------------------*
