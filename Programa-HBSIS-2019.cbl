@@ -13,43 +13,59 @@
        INPUT-OUTPUT           		SECTION.
        FILE-CONTROL.
        
-       select arq-cliente assign to disk wid-arq-cliente
+       select arqclientes assign to disk wid-arqclientes
              organization       is indexed
              access mode        is dynamic
-             record key         is ...
+             record key         is reg-cod-cliente
              lock mode          is manual
-             file status        is ws-resultado-acesso.   
-			 
-      *============================================================================= 		  
+             file status        is ws-resultado-acesso.
+
+	   *> Carga de vendedores: layout texto, campos separados por ";"
+	   *> (Codigo;CPF;Nome;Latitude;Longitude), um registro por linha.
+       select carga-vendedor assign to disk wid-carga-vendedor
+             organization       is line sequential
+             file status        is ws-status-carga-vend.
+
+	   *> Carga de clientes: mesmo layout, separado por ";"
+	   *> (Codigo;CNPJ;Razao Social;Latitude;Longitude).
+       select carga-cliente assign to disk wid-carga-cliente
+             organization       is line sequential
+             file status        is ws-status-carga-cli.
+
+       select arqxls assign to disk wid-arqxls
+             organization       is line sequential
+             file status        is work-fstatus.
+
+      *=============================================================================
 	   DATA                   		DIVISION.
 	   FILE                   		SECTION.
+       FD  arqclientes.
+       01  REG-CLIENTE.
+    	   05  REG-COD-CLIENTE         PIC 9(003).
+    	   05  REG-CNPJ                PIC 9(011).
+    	   05  REG-RAZAO-SOCIAL        PIC X(040).
+    	   05  REG-LATITUDE            PIC S9(003)V9(008).
+    	   05  REG-LONGITUDE           PIC S9(003)V9(008).
+
+       FD  arqxls.
+       01  XLS-REGISTR.
+    	   05  XLS-NRCARGA             PIC X(006).
+    	   05  FILLER                  PIC X(001).
+    	   05  XLS-ORDCARG             PIC X(002).
+    	   05  FILLER                  PIC X(001).
+    	   05  XLS-SQCARGA             PIC X(003).
+    	   05  FILLER                  PIC X(001).
+
+	   *> layout alfanumerico e tolerante a delimitador: um registro
+	   *> texto por linha, campos separados por ";" (ver WK-CARGA-VEND).
        FD CARGA-VENDEDOR.
-       01  XLS-CARGA-VEND.
-    	   05  XLS-COD-VENDEDOR         PIC 9(003).
-    	   05  FILLER                   PIC X(001).
-    	   05  XLS-CPF         	        PIC 9(011).
-    	   05  FILLER                   PIC X(001).   
-    	   05  XLS-NOME        	        PIC 9(040).
-    	   05  FILLER                   PIC X(001).             	  
-     	   05  XLS-LATITUDE         	PIC S9(003)V9(008).
-    	   05  FILLER                   PIC X(001).
-    	   05  XLS-LONGITUDE         	PIC S9(003)V9(008).
-    	   05  FILLER                   PIC X(001).    	   
- 
+       01  XLS-CARGA-VEND             PIC X(080).
+
+	   *> idem, campos separados por ";" (ver WK-CARGA-CLI).
        FD CARGA-CLIENTE.
-       01  XLS-CARGA-CLIENTE.
-    	   05  XLS-COD-CLIENTES         PIC 9(003).
-    	   05  FILLER                   PIC X(001).
-    	   05  XLS-CNPJ        	        PIC 9(011).
-    	   05  FILLER                   PIC X(001).   
-    	   05  XLS-RAZAO-SOCIAL        	PIC 9(040).
-    	   05  FILLER                   PIC X(001).             	  
-     	   05  XLS-LATITUDE         	PIC S9(003)V9(008).
-    	   05  FILLER                   PIC X(001).
-    	   05  XLS-LONGITUDE         	PIC S9(003)V9(008).
-    	   05  FILLER                   PIC X(001).   
-           
-      *============================================================================= 	   
+       01  XLS-CARGA-CLIENTE          PIC X(080).
+
+      *=============================================================================
        WORKING-STORAGE        		SECTION.
        77  WORK-SEPARAR       	    	PIC X(080) VALUE ALL "".
        77  WORK-HIFENNN       	    	PIC X(080) VALUE ALL "-".
@@ -58,10 +74,36 @@
        77  WORK-OPCAO          	    	PIC 9(004) VALUE ZEROS.       
        77  WORK-DELAYSS       	    	PIC X(001) VALUE SPACES.
        77  WORK-ARQUIVO                 PIC X(006) VALUE SPACES.
-       
+       77  WORK-TECLASS                 PIC 9(004) VALUE ZEROS.
+
+       77  WID-ARQCLIENTES              PIC X(030) VALUE "ARQCLIENTES".
+       77  WID-CARGA-VENDEDOR           PIC X(030) VALUE "CARGAVEND".
+       77  WID-CARGA-CLIENTE            PIC X(030) VALUE "CARGACLI".
+       77  WID-ARQXLS                   PIC X(030) VALUE "ARQXLS".
+       77  WS-RESULTADO-ACESSO          PIC X(002) VALUE SPACES.
+       77  WS-STATUS-CARGA-VEND         PIC X(002) VALUE SPACES.
+       77  WS-STATUS-CARGA-CLI          PIC X(002) VALUE SPACES.
+
+      *---- layout alfanumerico e tolerante a delimitador da carga ------
+       01  WK-CARGA-VEND.
+           05  WK-CV-COD-VENDEDOR       PIC X(003).
+           05  WK-CV-CPF                PIC X(011).
+           05  WK-CV-NOME               PIC X(040).
+           05  WK-CV-LATITUDE           PIC X(012).
+           05  WK-CV-LONGITUDE          PIC X(012).
+
+       01  WK-CARGA-CLI.
+           05  WK-CC-COD-CLIENTE        PIC X(003).
+           05  WK-CC-CNPJ               PIC X(011).
+           05  WK-CC-RAZAO-SOCIAL       PIC X(040).
+           05  WK-CC-LATITUDE           PIC X(012).
+           05  WK-CC-LONGITUDE          PIC X(012).
+
        01  WORK-AREA.
-            
-      *============================================================================= 		   
+           05  WORK-LIMPAR              PIC X(070) VALUE SPACES.
+           05  WORK-DATA                PIC X(010) VALUE SPACES.
+
+      *=============================================================================
        SCREEN 						SECTION.           
        01 TELA-LIMPA.
 	       02 LINE 14 COL 01 PIC X(70) 	USING WORK-LIMPAR.
@@ -130,25 +172,26 @@
 	        ACCEPT   WORK-OPCAO     AT 1447 WITH UPPER
                                     AUTO-SKIP HIGHLIGHT.
             IF ESC
-                     exit perform;
+                     exit section
             END-IF
-            
+
             EVALUATE WORK-OPCAO
                 WHEN 0101
 	            WHEN 0102
-       	              PERFORM 2000-CADASTROS
+       	              PERFORM 2010-CADASTROS
                 WHEN 0201
 	            WHEN 0202
-       	              PERFORM 2200-RELATORIOS                       
+       	              PERFORM 2200-RELATORIOS
                 WHEN 0301
 	  	              PERFORM 2800-DISTRIB-CLIENTES
        	        WHEN OTHER
-       	       	    EXIT PERFORM          
-            END-EVALUATE.
+       	       	    EXIT SECTION
+            END-EVALUATE
 	   .
        2000-EXIT.
+	   EXIT.
       *============================================================================= 	
-       2000-CADASTROS             		SECTION.
+       2010-CADASTROS             		SECTION.
 	        INITIALIZE 					XLS-REGISTR
       	   
 	        DISPLAY TELA-02
@@ -161,9 +204,9 @@
 	        ACCEPT   WORK-OPCAO         AT 1447 WITH UPPER
                                         AUTO-SKIP HIGHLIGHT.   
             IF ESC
-                   exit perform;
+                   exit section
             END-IF
-            
+
             EVALUATE WORK-OPCAO
                 WHEN 01
 	                    PERFORM 2110-CAD-INCLUSAO
@@ -172,12 +215,13 @@
 	            WHEN 03
      	                PERFORM 2130-CAD-EXCLUSAO
                 WHEN 04
-     	                PERFORM 2140-CAD-IMPORTACAO                       
+     	                PERFORM 2140-CAD-IMPORTACAO
 				WHEN OTHER
-       	       	    EXIT PERFORM. 
+       	       	    EXIT SECTION
 			END-EVALUATE
        	   .
-       2000-EXIT.
+       2010-EXIT.
+	   EXIT.
       *============================================================================= 	
        2110-CAD-INCLUSAO             SECTION.
 		   CLOSE ARQXLS
@@ -209,33 +253,113 @@
        2110-EXIT.
       *============================================================================= 	
        2120-CAD-ALTERACAO           SECTION.
-        
-		   
-		   OPEN I-O arqclientes
-		   if status equal 39 then
-		   
-		   end if           
-  
+	   OPEN I-O arqclientes
+	   if ws-resultado-acesso equal "39"
+		   continue
+	   end-if
+
+	   CLOSE arqclientes
 	      .
        2120-EXIT.
 			EXIT.
-      *============================================================================= 	
+      *=============================================================================
        2130-CAD-EXCLUSAO               		SECTION.
-        .
-  		   
-		   OPEN I-O arqclientes
-		   if status equal 39 then
-		   
-		   end if         
-  
+	   OPEN I-O arqclientes
+	   if ws-resultado-acesso equal "39"
+		   continue
+	   end-if
+
+	   CLOSE arqclientes
 	      .
        2130-EXIT.
 			EXIT.
       *============================================================================= 	
 	   2140-CAD-IMPORTACAO              	SECTION.
-
+		   PERFORM 2141-IMPORTA-CLIENTES
+		   PERFORM 2142-IMPORTA-VENDEDORES
+	   .
        2140-EXIT.
 			EXIT.
+      *=============================================================================
+       2141-IMPORTA-CLIENTES        SECTION.
+		   OPEN INPUT CARGA-CLIENTE
+		   OPEN I-O   ARQCLIENTES
+
+		   IF WS-STATUS-CARGA-CLI EQUAL "00" AND
+		      WS-RESULTADO-ACESSO EQUAL "00"
+		      PERFORM 2143-LE-CLIENTE
+		          UNTIL WS-STATUS-CARGA-CLI NOT EQUAL "00"
+		   END-IF
+
+		   CLOSE CARGA-CLIENTE
+		   CLOSE ARQCLIENTES
+	   .
+       2141-EXIT.
+			EXIT.
+      *=============================================================================
+       2143-LE-CLIENTE               SECTION.
+		   READ CARGA-CLIENTE NEXT
+		       AT END
+		           CONTINUE
+		   END-READ
+
+		   IF WS-STATUS-CARGA-CLI EQUAL "00"
+		      UNSTRING XLS-CARGA-CLIENTE DELIMITED BY ";"
+		          INTO WK-CC-COD-CLIENTE WK-CC-CNPJ
+		               WK-CC-RAZAO-SOCIAL
+		               WK-CC-LATITUDE    WK-CC-LONGITUDE
+		      END-UNSTRING
+
+		      MOVE WK-CC-COD-CLIENTE      TO REG-COD-CLIENTE
+		      MOVE WK-CC-CNPJ             TO REG-CNPJ
+		      MOVE WK-CC-RAZAO-SOCIAL     TO REG-RAZAO-SOCIAL
+		      MOVE WK-CC-LATITUDE         TO REG-LATITUDE
+		      MOVE WK-CC-LONGITUDE        TO REG-LONGITUDE
+
+		      WRITE REG-CLIENTE
+		          INVALID KEY
+		              DISPLAY "Cliente duplicado na carga: "
+		                      REG-COD-CLIENTE
+		      END-WRITE
+		   END-IF
+	   .
+       2143-EXIT.
+			EXIT.
+      *=============================================================================
+       2142-IMPORTA-VENDEDORES       SECTION.
+		   OPEN INPUT CARGA-VENDEDOR
+
+		   IF WS-STATUS-CARGA-VEND EQUAL "00"
+		      PERFORM 2145-LE-VENDEDOR
+		          UNTIL WS-STATUS-CARGA-VEND NOT EQUAL "00"
+		   END-IF
+
+		   CLOSE CARGA-VENDEDOR
+	   .
+       2142-EXIT.
+			EXIT.
+      *=============================================================================
+      *    Nao ha arquivo mestre de vendedores neste programa; a carga
+      *    de vendedor apenas confere e exibe os dados importados.
+       2145-LE-VENDEDOR               SECTION.
+		   READ CARGA-VENDEDOR NEXT
+		       AT END
+		           CONTINUE
+		   END-READ
+
+		   IF WS-STATUS-CARGA-VEND EQUAL "00"
+		      UNSTRING XLS-CARGA-VEND DELIMITED BY ";"
+		          INTO WK-CV-COD-VENDEDOR WK-CV-CPF WK-CV-NOME
+		               WK-CV-LATITUDE     WK-CV-LONGITUDE
+		      END-UNSTRING
+
+		      DISPLAY "Vendedor importado:" AT 1523
+		      DISPLAY WK-CV-COD-VENDEDOR    AT 1560
+		      DISPLAY WK-CV-NOME            AT 1580
+		   END-IF
+	   .
+       2145-EXIT.
+			EXIT.
       *============================================================================= 	
        2200-RELATORIOS              		SECTION.
 
